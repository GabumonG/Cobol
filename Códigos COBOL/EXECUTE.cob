@@ -1,10 +1,132 @@
 //HERC01XX JOB (PROG001),
-//	            'EXECUTA PROG001',
+//	            'CADEIA NOTURNA PROG002-012',
 //	            CLASS=A,
 //	            MSGCLASS=H,
 //	            REGION=8M,TIME=1440,
 //	            MSGLEVEL=(1,1),
 //	            NOTIFY=HERC01
-//STEP01     EXEC PGM=PROG001
+//*        TO RERUN FROM A FAILED STEP WITHOUT REDOING EARLIER STEPS,
+//*        RESUBMIT WITH RESTART=STEPnnn ADDED TO THE JOB CARD ABOVE
+//*        (E.G. RESTART=STEP040). THE (+1) GENERATIONS BELOW MEAN THE
+//*        RERUN CREATES THE NEXT GENERATION INSTEAD OF COLLIDING WITH
+//*        THE PRIOR RUN'S OUTPUT DATASETS.
+//*
+//*        CAUTION - AUDITLOG(+1) IS THE EXCEPTION: STEP020 CREATES IT
+//*        AND STEP030/040/050/060 ALL APPEND (DISP=MOD) TO THAT SAME
+//*        GENERATION WITHIN ONE JOB RUN. "+1" IS RELATIVE TO THE
+//*        CATALOG STATE AT THE MOMENT EACH STEP RUNS, SO A
+//*        RESTART=STEPnnn RESUBMISSION PAST STEP020 RESOLVES "+1"
+//*        AGAINST A CATALOG THAT ALREADY HAS STEP020'S GENERATION AS
+//*        ITS NEWEST "+1"-RELATIVE SLOT - THE RESTARTED STEP CAN
+//*        RESOLVE TO A NEW, EMPTY GENERATION INSTEAD OF REOPENING THE
+//*        ONE STEP020/030/... ALREADY WROTE TO. IF RESTARTING PAST
+//*        STEP020, THE OPERATOR MUST OVERRIDE THE AUDITLOG DD IN EACH
+//*        REMAINING STEP TO THE ABSOLUTE GENERATION STEP020 CREATED
+//*        (E.G. HERC01.SISTEMA.AUDITLOG.G00nnV00, NOT THE (+1) FORM)
+//*        SO THE SUMMARY IN STEP060 RECONCILES THE WHOLE RUN.
+//*
+//* CADEIA NOTURNA DE PRODUCAO - UM STEP POR PROGRAMA, CADA UM COM
+//* SEU PROPRIO DD DE ENTRADA/SAIDA. COND=(0,NE,STEPxxx) SEGURA O
+//* PROXIMO STEP SE O STEP ANTERIOR NAO TERMINOU COM RC=0, PARA UM
+//* STEP NAO RODAR CONTRA DADO RUIM/AUSENTE DEIXADO PELO ANTERIOR.
+//*
+//STEP010    EXEC PGM=PROG002
 //STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
-//SYSOUT     DD SYSOUT=*
\ No newline at end of file
+//CLIFILE    DD DSN=HERC01.CLIENTE.MASTER,DISP=SHR
+//SYSIN      DD DSN=HERC01.PROG002.SYSIN,DISP=SHR
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP020    EXEC PGM=PROG003,COND=(0,NE,STEP010)
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//P003ENT    DD DSN=HERC01.PROG003.ENTRADA,DISP=SHR
+//P003PAR    DD DSN=HERC01.PROG003.PARM,DISP=SHR
+//P003SAI    DD DSN=HERC01.PROG003.SAIDA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG   DD DSN=HERC01.SISTEMA.AUDITLOG(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
+//*
+//*        SORT GROUPS THE RAW TRANSACTION FEED BY ACCOUNT NUMBER
+//*        (TR5-CONTA, POSITION 2 FOR 6 BYTES) SO PROG005 CAN BALANCE
+//*        RUNNING TOTALS AND CONTROL RECORDS PER ACCOUNT. SECONDARY
+//*        KEY ON TR5-TIPO (POSITION 1) PUTS THE TRAILER ('T') AFTER
+//*        THE DETALHE/ESTORNO RECORDS ('D'/'C') OF THE SAME ACCOUNT
+//*        SINCE 'C' < 'D' < 'T' - PROG005'S PER-ACCOUNT BALANCING
+//*        (0200-PROCESSAR-LOTE) NEEDS THE TRAILER LAST AND SHOULD NOT
+//*        RELY ON SORT PRODUCT TIE-BREAKING TO GET THAT ORDER.
+//STEP025    EXEC PGM=SORT,COND=(0,NE,STEP020)
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//SORTIN     DD DSN=HERC01.PROG005.ENTRADA.BRUTA,DISP=SHR
+//SORTOUT    DD DSN=HERC01.PROG005.ENTRADA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
+//SYSIN      DD *
+  SORT FIELDS=(2,6,CH,A,1,1,CH,A)
+/*
+//*
+//STEP030    EXEC PGM=PROG005,COND=(0,NE,STEP025)
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//P005ENT    DD DSN=HERC01.PROG005.ENTRADA(+1),DISP=SHR
+//P005PAR    DD DSN=HERC01.PROG005.PARM,DISP=SHR
+//P005SAI    DD DSN=HERC01.PROG005.SAIDA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG   DD DSN=HERC01.SISTEMA.AUDITLOG(+1),
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP040    EXEC PGM=PROG008,COND=(0,NE,STEP030)
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//P008ENT    DD DSN=HERC01.PROG008.ENTRADA,DISP=SHR
+//P008PAR    DD DSN=HERC01.PROG008.PARM,DISP=SHR
+//P008SAI    DD DSN=HERC01.PROG008.SAIDA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//P008STA    DD DSN=HERC01.PROG008.STATUS(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//P008CSV    DD DSN=HERC01.PROG008.CSV(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG   DD DSN=HERC01.SISTEMA.AUDITLOG(+1),
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
+//*
+//STEP050    EXEC PGM=PROG012,COND=(0,NE,STEP040)
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//P012ENT    DD DSN=HERC01.PROG012.ENTRADA,DISP=SHR
+//P012PAR    DD DSN=HERC01.PROG012.PARM,DISP=SHR
+//P012SAI    DD DSN=HERC01.PROG012.SAIDA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*        RESTART DATASET STAYS A FIXED (NON-GDG) DSN - CHECKPOINT/
+//*        RESTART IN PROG012 (SEE ITS 0110-LER-RESTART) DEPENDS ON
+//*        RE-READING THE SAME DATASET ON A RERUN, NOT A NEW GENERATION
+//*        ABNORMAL DISPOSITION IS CATLG, NOT DELETE - IF PROG012
+//*        ABENDS MID-RUN THIS DATASET HOLDS THE CHECKPOINT THAT
+//*        RESTART=STEP050 NEEDS TO PICK UP WHERE IT LEFT OFF. DELETE
+//*        WOULD WIPE THE CHECKPOINT ON THE EXACT ABEND REQ002 EXISTS
+//*        TO SURVIVE.
+//P012RST    DD DSN=HERC01.PROG012.RESTART,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDITLOG   DD DSN=HERC01.SISTEMA.AUDITLOG(+1),
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
+//*
+//*        DAILY SUMMARY (PROG021) RUNS EVEN IF AN EARLIER STEP FAILED
+//*        (COND=EVEN) SO A SUMMARY IS STILL PRODUCED FROM WHATEVER
+//*        AUDITLOG RECORDS THE EARLIER STEPS MANAGED TO WRITE.
+//STEP060    EXEC PGM=PROG021,COND=EVEN
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//AUDITLOG   DD DSN=HERC01.SISTEMA.AUDITLOG(+1),DISP=SHR
+//P021SAI    DD DSN=HERC01.PROG021.SAIDA(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT     DD SYSOUT=*
