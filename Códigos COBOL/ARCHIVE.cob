@@ -0,0 +1,24 @@
+//HERC01AR JOB (PROG002),
+//	            'ARQUIVA CLIENTE MASTER',
+//	            CLASS=A,
+//	            MSGCLASS=H,
+//	            REGION=8M,TIME=1440,
+//	            MSGLEVEL=(1,1),
+//	            NOTIFY=HERC01
+//*
+//* JOB DE ARQUIVAMENTO DE FIM DE ANO - COPIA O CLIENTE-FILE PARA UM
+//* BACKUP DATADO ANTES DE QUALQUER MANUTENCAO DE FIM DE ANO, PARA
+//* PODER RECUPERAR O MASTER SE UMA MANUTENCAO RUIM O CORROMPER.
+//* SUBMETER SEPARADO DA CADEIA NOTURNA (EXECUTE.cob), ANTES DE
+//* RODAR A MANUTENCAO DE FIM DE ANO.
+//*
+//STEP010    EXEC PGM=IDCAMS
+//STEPLIB    DD DSN=HERC01.LIBS.LOAD,DISP=SHR
+//INDD       DD DSN=HERC01.CLIENTE.MASTER,DISP=SHR
+//OUTDD      DD DSN=HERC01.CLIENTE.MASTER.BACKUP(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(20,10)),UNIT=SYSDA
+//SYSPRINT   DD SYSOUT=*
+//SYSIN      DD *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
