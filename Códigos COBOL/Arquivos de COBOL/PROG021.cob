@@ -0,0 +1,138 @@
+IDENTIFICATION                  DIVISION.
+PROGRAM-ID. PROG021.
+ENVIRONMENT                     DIVISION.
+INPUT-OUTPUT                    SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG    ASSIGN TO "AUDITLOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WRK-FS-AUDIT.
+    SELECT P021-SAIDA   ASSIGN TO "P021SAI"
+           ORGANIZATION IS LINE SEQUENTIAL.
+DATA                            DIVISION.
+FILE                            SECTION.
+FD  AUDIT-LOG.
+COPY CPAUDIT.
+FD  P021-SAIDA.
+01  RS21-REGISTRO           PIC X(45).
+WORKING-STORAGE                 SECTION.
+77  WRK-FS-AUDIT         PIC X(02) VALUE SPACES.
+77  WRK-EOF              PIC X(01) VALUE 'N'.
+    88  WRK-FIM-ARQUIVO      VALUE 'S'.
+77  WRK-IDX              PIC 9(02) VALUE ZEROS.
+78  WRK-QTDE-PROGRAMAS   VALUE 4.
+01  WRK-TAB-PROGRAMAS.
+    05  WRK-PROG-ENTRY OCCURS 4 TIMES.
+        10  WRK-PROG-NOME       PIC X(08).
+        10  WRK-PROG-QTDE-EXEC  PIC 9(05) VALUE ZEROS.
+        10  WRK-PROG-QTDE-PROC  PIC 9(09) VALUE ZEROS.
+        10  WRK-PROG-QTDE-ERRO  PIC 9(07) VALUE ZEROS.
+        10  WRK-PROG-SEG-TOTAL  PIC 9(05) VALUE ZEROS.
+01  WRK-HORA-PARTES.
+    05  WRK-HH               PIC 9(02).
+    05  WRK-MM               PIC 9(02).
+    05  WRK-SS               PIC 9(02).
+77  WRK-HORA-CONV        PIC 9(06) VALUE ZEROS.
+77  WRK-SEGUNDOS         PIC 9(05) VALUE ZEROS.
+77  WRK-SEG-INICIO       PIC 9(05) VALUE ZEROS.
+77  WRK-SEG-FIM          PIC 9(06) VALUE ZEROS.
+77  WRK-SEG-DECORRIDO    PIC 9(05) VALUE ZEROS.
+01  WRK-DATA-EXEC.
+    05  WRK-DATA-ANO         PIC 9(04).
+    05  WRK-DATA-MES         PIC 9(02).
+    05  WRK-DATA-DIA         PIC 9(02).
+01  WRK-DATA-EXEC-ED.
+    05  WRK-CAB-DIA          PIC 9(02).
+    05  FILLER               PIC X(01) VALUE '/'.
+    05  WRK-CAB-MES          PIC 9(02).
+    05  FILLER               PIC X(01) VALUE '/'.
+    05  WRK-CAB-ANO          PIC 9(04).
+01  WRK-CABECALHO-1          PIC X(45)
+        VALUE 'PROG021 - RESUMO DIARIO DE PROCESSAMENTO'.
+01  WRK-CABECALHO-2.
+    05  FILLER               PIC X(06) VALUE 'DATA: '.
+    05  WRK-CAB-DATA         PIC X(10).
+    05  FILLER               PIC X(29) VALUE SPACES.
+01  WRK-CABECALHO-3          PIC X(45)
+        VALUE 'PROGRAMA    EXEC PROCESSADOS   ERROS   SEG'.
+01  WRK-LINHA-DETALHE.
+    05  WRL-PROGRAMA         PIC X(10).
+    05  WRL-EXEC             PIC ZZZZ9.
+    05  FILLER               PIC X(03) VALUE SPACES.
+    05  WRL-PROC             PIC ZZZZZZZZ9.
+    05  FILLER               PIC X(03) VALUE SPACES.
+    05  WRL-ERRO             PIC ZZZZZZ9.
+    05  FILLER               PIC X(03) VALUE SPACES.
+    05  WRL-SEG              PIC ZZZZ9.
+PROCEDURE                       DIVISION.
+0001-PRINCIPAL.
+    PERFORM 0100-INICIAR.
+    PERFORM 0200-PROCESSAR-LOTE UNTIL WRK-FIM-ARQUIVO.
+    PERFORM 0300-FINALIZAR.
+    STOP RUN.
+0100-INICIAR.
+    OPEN INPUT  AUDIT-LOG
+    OPEN OUTPUT P021-SAIDA
+    MOVE 'N' TO WRK-EOF
+    ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD
+    MOVE WRK-DATA-DIA TO WRK-CAB-DIA
+    MOVE WRK-DATA-MES TO WRK-CAB-MES
+    MOVE WRK-DATA-ANO TO WRK-CAB-ANO
+    PERFORM 0105-INICIALIZAR-TABELA
+    PERFORM 0150-LER-PROXIMO.
+0105-INICIALIZAR-TABELA.
+    MOVE 'PROG003' TO WRK-PROG-NOME(1)
+    MOVE 'PROG005' TO WRK-PROG-NOME(2)
+    MOVE 'PROG008' TO WRK-PROG-NOME(3)
+    MOVE 'PROG012' TO WRK-PROG-NOME(4).
+0150-LER-PROXIMO.
+    READ AUDIT-LOG
+        AT END MOVE 'S' TO WRK-EOF
+    END-READ.
+0200-PROCESSAR-LOTE.
+    PERFORM VARYING WRK-IDX FROM 1 BY 1
+            UNTIL WRK-IDX > WRK-QTDE-PROGRAMAS
+              OR  WRK-PROG-NOME(WRK-IDX) = AUD-PROGRAMA
+       CONTINUE
+    END-PERFORM
+    IF WRK-IDX <= WRK-QTDE-PROGRAMAS
+       PERFORM 0210-ACUMULAR
+    ELSE
+       DISPLAY 'PROGRAMA NAO CADASTRADO NO RESUMO...' AUD-PROGRAMA
+    END-IF
+    PERFORM 0150-LER-PROXIMO.
+0210-ACUMULAR.
+    ADD 1                  TO WRK-PROG-QTDE-EXEC(WRK-IDX)
+    ADD AUD-QTDE-PROCESSADA TO WRK-PROG-QTDE-PROC(WRK-IDX)
+    ADD AUD-QTDE-ERRO      TO WRK-PROG-QTDE-ERRO(WRK-IDX)
+    MOVE AUD-HORA-INICIO TO WRK-HORA-CONV
+    PERFORM 0215-CONVERTER-SEGUNDOS
+    MOVE WRK-SEGUNDOS TO WRK-SEG-INICIO
+    MOVE AUD-HORA-FIM TO WRK-HORA-CONV
+    PERFORM 0215-CONVERTER-SEGUNDOS
+    MOVE WRK-SEGUNDOS TO WRK-SEG-FIM
+    IF WRK-SEG-FIM < WRK-SEG-INICIO
+       ADD 86400 TO WRK-SEG-FIM
+    END-IF
+    COMPUTE WRK-SEG-DECORRIDO = WRK-SEG-FIM - WRK-SEG-INICIO
+    ADD WRK-SEG-DECORRIDO TO WRK-PROG-SEG-TOTAL(WRK-IDX).
+0215-CONVERTER-SEGUNDOS.
+    MOVE WRK-HORA-CONV TO WRK-HORA-PARTES
+    COMPUTE WRK-SEGUNDOS = WRK-HH * 3600 + WRK-MM * 60 + WRK-SS.
+0300-FINALIZAR.
+    MOVE WRK-DATA-EXEC-ED TO WRK-CAB-DATA
+    WRITE RS21-REGISTRO FROM WRK-CABECALHO-1
+    WRITE RS21-REGISTRO FROM WRK-CABECALHO-2
+    WRITE RS21-REGISTRO FROM WRK-CABECALHO-3
+    PERFORM VARYING WRK-IDX FROM 1 BY 1
+            UNTIL WRK-IDX > WRK-QTDE-PROGRAMAS
+       PERFORM 0320-IMPRIMIR-LINHA
+    END-PERFORM
+    CLOSE AUDIT-LOG P021-SAIDA.
+0320-IMPRIMIR-LINHA.
+    MOVE WRK-PROG-NOME(WRK-IDX)      TO WRL-PROGRAMA
+    MOVE WRK-PROG-QTDE-EXEC(WRK-IDX) TO WRL-EXEC
+    MOVE WRK-PROG-QTDE-PROC(WRK-IDX) TO WRL-PROC
+    MOVE WRK-PROG-QTDE-ERRO(WRK-IDX) TO WRL-ERRO
+    MOVE WRK-PROG-SEG-TOTAL(WRK-IDX) TO WRL-SEG
+    WRITE RS21-REGISTRO FROM WRK-LINHA-DETALHE
+    DISPLAY WRK-LINHA-DETALHE.
