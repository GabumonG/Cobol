@@ -0,0 +1,171 @@
+  IDENTIFICATION                  DIVISION.
+  PROGRAM-ID. PROG001.
+  ENVIRONMENT                     DIVISION.
+  DATA                            DIVISION.
+  WORKING-STORAGE                 SECTION.
+  01  WRK-RC-GERAL         PIC 9(01) VALUE ZERO.
+  77  WRK-PARM-EXECUCAO    PIC X(08) VALUE SPACES.
+  77  WRK-OPCAO            PIC 9(01) VALUE ZERO.
+  COPY LKPROG02.
+  COPY LKPROG03.
+  COPY LKPROG05.
+  COPY LKPROG08.
+  COPY LKPROG12.
+  PROCEDURE                       DIVISION.
+  0001-PRINCIPAL.
+      ACCEPT WRK-PARM-EXECUCAO FROM COMMAND-LINE
+      IF WRK-PARM-EXECUCAO = 'MENU'
+         PERFORM 0500-MENU-INTERATIVO
+      ELSE
+         PERFORM 0100-EXECUTAR-CADEIA-NOTURNA
+         DISPLAY 'PROG001 - PROCESSAMENTO NOTURNO CONCLUIDO'
+      END-IF.
+      STOP RUN.
+  0100-EXECUTAR-CADEIA-NOTURNA.
+*>    CHAMA CADA PROGRAMA EM SEQUENCIA PASSANDO DADOS/RESULTADOS
+*>    VIA LINKAGE SECTION, PARA A JOB NOTURNA UNICA DO SISTEMA.
+      MOVE 'S' TO LK02-CHAMADO
+      SET LK02-CONSULTAR TO TRUE
+      MOVE 000000 TO LK02-NUMERO
+      CALL 'PROG002' USING LK-PROG002-PARM
+      DISPLAY 'PROG002 RETORNO....' LK02-RETORNO
+
+      MOVE 'S' TO LK03-CHAMADO
+      SET LK03-SOMAR TO TRUE
+      MOVE ZEROS TO LK03-VALOR1 LK03-VALOR2
+      CALL 'PROG003' USING LK-PROG003-PARM
+      DISPLAY 'PROG003 RETORNO....' LK03-RETORNO
+      DISPLAY 'PROG003 RESULTADO..' LK03-RESULTADO
+
+      MOVE 'S' TO LK05-CHAMADO
+      SET LK05-NORMAL TO TRUE
+      MOVE ZEROS TO LK05-VALOR1 LK05-VALOR2
+      CALL 'PROG005' USING LK-PROG005-PARM
+      DISPLAY 'PROG005 RETORNO....' LK05-RETORNO
+      DISPLAY 'PROG005 RESULTADO..' LK05-RESULTADO
+
+      MOVE 'S' TO LK08-CHAMADO
+      MOVE ZEROS TO LK08-N1 LK08-N2
+      CALL 'PROG008' USING LK-PROG008-PARM
+      DISPLAY 'PROG008 RETORNO....' LK08-RETORNO
+      DISPLAY 'PROG008 STATUS.....' LK08-STATUS
+
+      MOVE 'S' TO LK12-CHAMADO
+      MOVE ZEROS TO LK12-DADOS
+      CALL 'PROG012' USING LK-PROG012-PARM
+      DISPLAY 'PROG012 RETORNO....' LK12-RETORNO
+      DISPLAY 'PROG012 RESULTADO..' LK12-RESULTADO.
+  0500-MENU-INTERATIVO.
+*>    FRENTE INTERATIVA PARA OPERADOR QUE NAO SABE DE COR O
+*>    PROGRAM-ID DE CADA FUNCAO - CHAMA CADA SUBPROGRAMA VIA A
+*>    MESMA INTERFACE DE LINKAGE JA USADA PELA CADEIA NOTURNA.
+      MOVE 9 TO WRK-OPCAO
+      PERFORM UNTIL WRK-OPCAO = 0
+         DISPLAY ' '
+         DISPLAY '================================================='
+         DISPLAY ' PROG001 - MENU PRINCIPAL'
+         DISPLAY ' 1 - CLIENTE (INCLUIR/ALTERAR/EXCLUIR/CONSULTAR)'
+         DISPLAY ' 2 - CALCULADORA'
+         DISPLAY ' 3 - ADICAO/CONFERENCIA'
+         DISPLAY ' 4 - NOTAS'
+         DISPLAY ' 5 - MARKUP'
+         DISPLAY ' 0 - SAIR'
+         DISPLAY '================================================='
+         DISPLAY 'OPCAO: ' WITH NO ADVANCING
+         ACCEPT WRK-OPCAO
+         EVALUATE WRK-OPCAO
+            WHEN 1 PERFORM 0510-MENU-CLIENTE
+            WHEN 2 PERFORM 0520-MENU-CALCULADORA
+            WHEN 3 PERFORM 0530-MENU-ADICAO
+            WHEN 4 PERFORM 0540-MENU-NOTAS
+            WHEN 5 PERFORM 0550-MENU-MARKUP
+            WHEN 0 CONTINUE
+            WHEN OTHER DISPLAY 'OPCAO INVALIDA'
+         END-EVALUATE
+      END-PERFORM.
+  0510-MENU-CLIENTE.
+      DISPLAY 'FUNCAO (I-INCLUIR A-ALTERAR D-EXCLUIR Q-CONSULTAR '
+              'P-CONSULTAR POR CPF): ' WITH NO ADVANCING
+      ACCEPT LK02-FUNCAO
+      IF LK02-CONSULTAR-CPF
+         DISPLAY 'CPF: ' WITH NO ADVANCING
+         ACCEPT LK02-CPF
+      ELSE
+         DISPLAY 'NUMERO DO CLIENTE: ' WITH NO ADVANCING
+         ACCEPT LK02-NUMERO
+      END-IF
+      IF LK02-INCLUIR OR LK02-ALTERAR
+         DISPLAY 'NOME: ' WITH NO ADVANCING
+         ACCEPT LK02-NOME
+         DISPLAY 'RUA: ' WITH NO ADVANCING
+         ACCEPT LK02-RUA
+         DISPLAY 'NUMERO DO ENDERECO: ' WITH NO ADVANCING
+         ACCEPT LK02-NUM
+         DISPLAY 'PROFISSAO: ' WITH NO ADVANCING
+         ACCEPT LK02-PROF
+         DISPLAY 'CPF: ' WITH NO ADVANCING
+         ACCEPT LK02-CPF
+         DISPLAY 'TELEFONE: ' WITH NO ADVANCING
+         ACCEPT LK02-TELEFONE
+         DISPLAY 'E-MAIL: ' WITH NO ADVANCING
+         ACCEPT LK02-EMAIL
+      END-IF
+      MOVE 'S' TO LK02-CHAMADO
+      CALL 'PROG002' USING LK-PROG002-PARM
+      DISPLAY 'RETORNO PROG002.....' LK02-RETORNO
+      IF (LK02-CONSULTAR OR LK02-CONSULTAR-CPF) AND LK02-OK
+         DISPLAY 'NUMERO......' LK02-NUMERO
+         DISPLAY 'NOME........' LK02-NOME
+         DISPLAY 'RUA.........' LK02-RUA
+         DISPLAY 'NUMERO......' LK02-NUM
+         DISPLAY 'PROFISSAO...' LK02-PROF
+         DISPLAY 'CPF.........' LK02-CPF
+         DISPLAY 'TELEFONE....' LK02-TELEFONE
+         DISPLAY 'E-MAIL......' LK02-EMAIL
+      END-IF.
+  0520-MENU-CALCULADORA.
+      DISPLAY 'OPERACAO (A-SOMAR S-SUBTRAIR M-MULTIPLICAR D-DIVIDIR '
+              'V-MEDIA): ' WITH NO ADVANCING
+      ACCEPT LK03-OPERACAO
+      DISPLAY 'VALOR 1: ' WITH NO ADVANCING
+      ACCEPT LK03-VALOR1
+      DISPLAY 'VALOR 2: ' WITH NO ADVANCING
+      ACCEPT LK03-VALOR2
+      MOVE 'S' TO LK03-CHAMADO
+      CALL 'PROG003' USING LK-PROG003-PARM
+      DISPLAY 'RETORNO PROG003.....' LK03-RETORNO
+      DISPLAY 'RESULTADO...........' LK03-RESULTADO.
+  0530-MENU-ADICAO.
+      DISPLAY 'TIPO (N-NORMAL C-ESTORNO): ' WITH NO ADVANCING
+      ACCEPT LK05-TIPO
+      DISPLAY 'VALOR 1: ' WITH NO ADVANCING
+      ACCEPT LK05-VALOR1
+      DISPLAY 'VALOR 2: ' WITH NO ADVANCING
+      ACCEPT LK05-VALOR2
+      IF NOT LK05-ESTORNO
+         SET LK05-NORMAL TO TRUE
+      END-IF
+      MOVE 'S' TO LK05-CHAMADO
+      CALL 'PROG005' USING LK-PROG005-PARM
+      DISPLAY 'RETORNO PROG005.....' LK05-RETORNO
+      DISPLAY 'RESULTADO...........' LK05-RESULTADO.
+  0540-MENU-NOTAS.
+      DISPLAY 'MATRICULA: ' WITH NO ADVANCING
+      ACCEPT LK08-MATRICULA
+      DISPLAY 'NOTA 1: ' WITH NO ADVANCING
+      ACCEPT LK08-N1
+      DISPLAY 'NOTA 2: ' WITH NO ADVANCING
+      ACCEPT LK08-N2
+      MOVE ZEROS TO LK08-N3 LK08-N4
+      MOVE 'S' TO LK08-CHAMADO
+      CALL 'PROG008' USING LK-PROG008-PARM
+      DISPLAY 'RETORNO PROG008.....' LK08-RETORNO
+      DISPLAY 'MEDIA...............' LK08-MEDIA
+      DISPLAY 'STATUS...............' LK08-STATUS.
+  0550-MENU-MARKUP.
+      DISPLAY 'VALOR: ' WITH NO ADVANCING
+      ACCEPT LK12-DADOS
+      MOVE 'S' TO LK12-CHAMADO
+      CALL 'PROG012' USING LK-PROG012-PARM
+      DISPLAY 'RETORNO PROG012.....' LK12-RETORNO
+      DISPLAY 'RESULTADO...........' LK12-RESULTADO.
