@@ -1,44 +1,237 @@
-  IDENTIFICATION                  DIVISION.   
-  PROGRAM-ID. PROG003.                        
-  ENVIRONMENT                     DIVISION.   
-  DATA                            DIVISION.   
-  WORKING-STORAGE                 SECTION.    
-  77  WRK-V1   PIC 9(02) VALUE ZEROS.         
-  77  WRK-V2   PIC 9(02) VALUE ZEROS.         
-  77  WRK-RES  PIC 9(03) VALUE ZEROS.         
-  PROCEDURE                       DIVISION.   
-      ACCEPT WRK-V1.                          
-      ACCEPT WRK-V2.       
-*========================================================                    
-         ADD WRK-V1 WRK-V2 TO WRK-RES.        
-           DISPLAY 'VALOR 1....' WRK-V1.       
-           DISPLAY 'VALOR 2....' WRK-V2.       
-           DISPLAY 'RESULTADO..' WRK-RES.  
-*========================================================    
-         MOVE 0 TO WRK-RES.                              
-         SUBTRACT WRK-V1 FROM WRK-V2 GIVING  WRK-RES.   
-           DISPLAY 'VALOR 1....' WRK-V1.                           
-           DISPLAY 'VALOR 2....' WRK-V2.             
-           DISPLAY 'RESULTADO SUBTRAÇÃO....' WRK-RES.
-*========================================================   
-        MOVE 0 TO WRK-RES.                              
-        MULTIPLY WRK-V1 BY WRK-V2 GIVING WRK-RES.       
-           DISPLAY '-----------MULTIPLICACAO-----------'. 
-           DISPLAY 'VALOR 1....' WRK-V1.                  
-           DISPLAY 'VALOR 2....' WRK-V2.                  
-           DISPLAY 'RESULTADO MULTIPLICACAO....' WRK-RES. 
-*========================================================    
-        MOVE 0 TO WRK-RES.                              
-        DIVIDE WRK-V1 BY WRK-V2 GIVING WRK-RES.         
-           DISPLAY '-----------DIVISAO-----------'.       
-           DISPLAY 'VALOR 1....' WRK-V1.                  
-           DISPLAY 'VALOR 2....' WRK-V2.                  
-           DISPLAY 'RESULTADO DIVISAO....' WRK-RES.       
-*========================================================    
-        MOVE 0 TO WRK-RES.                              
-        COMPUTE WRK-RES = (WRK-V1 + WRK-V2) / 2.
-           DISPLAY '---------MEDIA COM COMPUTE-------'.
-           DISPLAY 'VALOR 1....' WRK-V1.               
-           DISPLAY 'VALOR 2....' WRK-V2.               
-           DISPLAY 'RESULTADO MEDIA....' WRK-RES.                         
-      STOP RUN.
\ No newline at end of file
+  IDENTIFICATION                  DIVISION.
+  PROGRAM-ID. PROG003.
+  ENVIRONMENT                     DIVISION.
+  INPUT-OUTPUT                    SECTION.
+  FILE-CONTROL.
+      SELECT P003-ENTRADA ASSIGN TO "P003ENT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT P003-SAIDA   ASSIGN TO "P003SAI"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT P003-PARM    ASSIGN TO "P003PAR"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-FS-PARM.
+      SELECT AUDIT-LOG    ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-FS-AUDIT.
+  DATA                            DIVISION.
+  FILE                            SECTION.
+  FD  AUDIT-LOG.
+  COPY CPAUDIT.
+  FD  P003-PARM.
+  01  PARM-REGISTRO.
+      05  PARM-FORMATO-DECIMAL   PIC X(01).
+  FD  P003-ENTRADA.
+  01  TR3-REGISTRO.
+      05  TR3-OPERACAO       PIC X(01).
+      05  TR3-V1             PIC S9(07)V99.
+      05  TR3-V2             PIC S9(07)V99.
+  FD  P003-SAIDA.
+  01  RS3-REGISTRO.
+      05  RS3-OPERACAO       PIC X(01).
+      05  RS3-V1             PIC S9(07)V99.
+      05  RS3-V2             PIC S9(07)V99.
+      05  RS3-RESULTADO      PIC S9(07)V99.
+      05  RS3-STATUS         PIC X(08).
+  WORKING-STORAGE                 SECTION.
+  77  WRK-OPERACAO PIC X(01) VALUE 'A'.
+      88 WRK-SOMAR         VALUE 'A'.
+      88 WRK-SUBTRAIR      VALUE 'S'.
+      88 WRK-MULTIPLICAR   VALUE 'M'.
+      88 WRK-DIVIDIR       VALUE 'D'.
+      88 WRK-MEDIA         VALUE 'V'.
+  77  WRK-V1     PIC S9(07)V99 VALUE ZEROS.
+  77  WRK-V2     PIC S9(07)V99 VALUE ZEROS.
+  77  WRK-RES    PIC S9(07)V99 VALUE ZEROS.
+  77  WRK-V1-ED  PIC -(7)9.99.
+  77  WRK-V2-ED  PIC -(7)9.99.
+  77  WRK-RES-ED PIC -(7)9.99.
+  77  WRK-EOF  PIC X(01) VALUE 'N'.
+      88 WRK-FIM-ARQUIVO  VALUE 'S'.
+  77  WRK-FS-AUDIT        PIC X(02) VALUE SPACES.
+  77  WRK-HORA-INICIO     PIC 9(08) VALUE ZEROS.
+  77  WRK-HORA-FIM        PIC 9(08) VALUE ZEROS.
+  77  WRK-QTDE-PROCESSADA PIC 9(07) VALUE ZEROS.
+  77  WRK-QTDE-ERRO       PIC 9(07) VALUE ZEROS.
+  77  WRK-DADOS-VALIDOS   PIC X(01) VALUE 'S'.
+      88 WRK-DADOS-OK         VALUE 'S'.
+      88 WRK-DADOS-INVALIDOS  VALUE 'N'.
+  77  WRK-FS-PARM         PIC X(02) VALUE SPACES.
+  77  WRK-FORMATO-DECIMAL PIC X(01) VALUE 'P'.
+      88 WRK-FMT-PONTO        VALUE 'P'.
+      88 WRK-FMT-VIRGULA      VALUE 'C'.
+  LINKAGE                         SECTION.
+  COPY LKPROG03.
+  PROCEDURE                       DIVISION USING LK-PROG003-PARM.
+  0001-PRINCIPAL.
+      IF LK03-CHAMADO = 'S'
+         PERFORM 0400-PROCESSAR-CHAMADA
+         GOBACK
+      END-IF.
+      PERFORM 0100-INICIAR.
+      PERFORM 0200-PROCESSAR-LOTE UNTIL WRK-FIM-ARQUIVO.
+      PERFORM 0300-FINALIZAR.
+      STOP RUN.
+  0100-INICIAR.
+      OPEN INPUT  P003-ENTRADA
+      OPEN OUTPUT P003-SAIDA
+      MOVE 'N' TO WRK-EOF
+      ACCEPT WRK-HORA-INICIO FROM TIME
+      PERFORM 0115-LER-PARAMETROS
+      PERFORM 0120-ABRIR-AUDITORIA
+      PERFORM 0150-LER-PROXIMO.
+  0115-LER-PARAMETROS.
+      OPEN INPUT P003-PARM
+      IF WRK-FS-PARM = '00'
+         READ P003-PARM
+             AT END CONTINUE
+             NOT AT END MOVE PARM-FORMATO-DECIMAL TO WRK-FORMATO-DECIMAL
+         END-READ
+         CLOSE P003-PARM
+      END-IF.
+  0120-ABRIR-AUDITORIA.
+      OPEN EXTEND AUDIT-LOG
+      IF WRK-FS-AUDIT = '35'
+         OPEN OUTPUT AUDIT-LOG
+         CLOSE AUDIT-LOG
+         OPEN EXTEND AUDIT-LOG
+      END-IF.
+  0150-LER-PROXIMO.
+      READ P003-ENTRADA
+          AT END MOVE 'S' TO WRK-EOF
+      END-READ.
+  0200-PROCESSAR-LOTE.
+      ADD 1 TO WRK-QTDE-PROCESSADA
+      MOVE TR3-OPERACAO TO WRK-OPERACAO
+      PERFORM 0205-VALIDAR-DADOS
+      IF WRK-DADOS-INVALIDOS
+         ADD 1 TO WRK-QTDE-ERRO
+         MOVE ZEROS TO WRK-V1 WRK-V2 WRK-RES
+         DISPLAY 'TRANSACAO INVALIDA - VALORES NAO NUMERICOS'
+         MOVE 'INVALIDO' TO RS3-STATUS
+      ELSE
+         MOVE TR3-V1 TO WRK-V1
+         MOVE TR3-V2 TO WRK-V2
+         MOVE 0 TO WRK-RES
+         MOVE WRK-V1 TO WRK-V1-ED
+         MOVE WRK-V2 TO WRK-V2-ED
+         PERFORM 0206-FORMATAR-PAR
+         DISPLAY '-----------PAR' WRK-V1-ED '/' WRK-V2-ED
+                 ' OPERACAO ' WRK-OPERACAO '-----------'
+         MOVE 'OK' TO RS3-STATUS
+         EVALUATE TRUE
+            WHEN WRK-SOMAR
+               ADD WRK-V1 WRK-V2 TO WRK-RES
+               MOVE WRK-RES TO WRK-RES-ED
+               PERFORM 0208-FORMATAR-RESULTADO
+               DISPLAY 'RESULTADO SOMA......' WRK-RES-ED
+            WHEN WRK-SUBTRAIR
+               SUBTRACT WRK-V1 FROM WRK-V2 GIVING WRK-RES
+               MOVE WRK-RES TO WRK-RES-ED
+               PERFORM 0208-FORMATAR-RESULTADO
+               DISPLAY 'RESULTADO SUBTRACAO.' WRK-RES-ED
+            WHEN WRK-MULTIPLICAR
+               MULTIPLY WRK-V1 BY WRK-V2 GIVING WRK-RES
+               MOVE WRK-RES TO WRK-RES-ED
+               PERFORM 0208-FORMATAR-RESULTADO
+               DISPLAY 'RESULTADO MULTIPLIC.' WRK-RES-ED
+            WHEN WRK-DIVIDIR
+               IF WRK-V2 = 0
+                  ADD 1 TO WRK-QTDE-ERRO
+                  MOVE 'INVALIDO' TO RS3-STATUS
+                  DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+               ELSE
+                  DIVIDE WRK-V1 BY WRK-V2 GIVING WRK-RES
+                  MOVE WRK-RES TO WRK-RES-ED
+                  PERFORM 0208-FORMATAR-RESULTADO
+                  DISPLAY 'RESULTADO DIVISAO...' WRK-RES-ED
+               END-IF
+            WHEN WRK-MEDIA
+               COMPUTE WRK-RES = (WRK-V1 + WRK-V2) / 2
+               MOVE WRK-RES TO WRK-RES-ED
+               PERFORM 0208-FORMATAR-RESULTADO
+               DISPLAY 'RESULTADO MEDIA......' WRK-RES-ED
+            WHEN OTHER
+               ADD 1 TO WRK-QTDE-ERRO
+               MOVE 'INVALIDO' TO RS3-STATUS
+               DISPLAY 'OPERACAO INVALIDA...' WRK-OPERACAO
+         END-EVALUATE
+      END-IF
+      MOVE WRK-OPERACAO TO RS3-OPERACAO
+      MOVE WRK-V1 TO RS3-V1
+      MOVE WRK-V2 TO RS3-V2
+      MOVE WRK-RES TO RS3-RESULTADO
+      WRITE RS3-REGISTRO
+      PERFORM 0150-LER-PROXIMO.
+  0205-VALIDAR-DADOS.
+      SET WRK-DADOS-OK TO TRUE
+      IF TR3-V1 NOT NUMERIC OR TR3-V2 NOT NUMERIC
+         SET WRK-DADOS-INVALIDOS TO TRUE
+      END-IF.
+  0206-FORMATAR-PAR.
+      IF WRK-FMT-VIRGULA
+         INSPECT WRK-V1-ED REPLACING ALL '.' BY ','
+         INSPECT WRK-V2-ED REPLACING ALL '.' BY ','
+      END-IF.
+  0208-FORMATAR-RESULTADO.
+      IF WRK-FMT-VIRGULA
+         INSPECT WRK-RES-ED REPLACING ALL '.' BY ','
+      END-IF.
+  0300-FINALIZAR.
+      PERFORM 0310-GRAVAR-AUDITORIA
+      CLOSE P003-ENTRADA P003-SAIDA AUDIT-LOG.
+  0310-GRAVAR-AUDITORIA.
+      ACCEPT WRK-HORA-FIM FROM TIME
+      MOVE 'PROG003'            TO AUD-PROGRAMA
+      ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+      MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+      MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+      MOVE WRK-QTDE-PROCESSADA  TO AUD-QTDE-PROCESSADA
+      MOVE WRK-QTDE-ERRO        TO AUD-QTDE-ERRO
+      IF WRK-QTDE-ERRO = 0
+         MOVE '00' TO AUD-RETORNO
+      ELSE
+         MOVE '08' TO AUD-RETORNO
+      END-IF
+      WRITE AUDIT-REGISTRO.
+  0400-PROCESSAR-CHAMADA.
+        ACCEPT WRK-HORA-INICIO FROM TIME
+        MOVE ZEROS TO LK03-RESULTADO
+        SET LK03-OK TO TRUE
+        EVALUATE TRUE
+           WHEN LK03-SOMAR
+              ADD LK03-VALOR1 LK03-VALOR2 GIVING LK03-RESULTADO
+           WHEN LK03-SUBTRAIR
+              SUBTRACT LK03-VALOR1 FROM LK03-VALOR2 GIVING LK03-RESULTADO
+           WHEN LK03-MULTIPLICAR
+              MULTIPLY LK03-VALOR1 BY LK03-VALOR2 GIVING LK03-RESULTADO
+           WHEN LK03-DIVIDIR
+              IF LK03-VALOR2 = 0
+                 SET LK03-DIV-ZERO TO TRUE
+                 DISPLAY 'DIVISAO POR ZERO NAO PERMITIDA'
+              ELSE
+                 DIVIDE LK03-VALOR1 BY LK03-VALOR2 GIVING LK03-RESULTADO
+              END-IF
+           WHEN LK03-MEDIA
+              COMPUTE LK03-RESULTADO = (LK03-VALOR1 + LK03-VALOR2) / 2
+           WHEN OTHER
+              SET LK03-OP-INVALIDA TO TRUE
+              DISPLAY 'OPERACAO INVALIDA...' LK03-OPERACAO
+        END-EVALUATE
+        PERFORM 0410-GRAVAR-AUDITORIA-CHAMADA.
+  0410-GRAVAR-AUDITORIA-CHAMADA.
+      ACCEPT WRK-HORA-FIM FROM TIME
+      PERFORM 0120-ABRIR-AUDITORIA
+      MOVE 'PROG003'            TO AUD-PROGRAMA
+      ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+      MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+      MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+      MOVE 1                    TO AUD-QTDE-PROCESSADA
+      IF LK03-OK
+         MOVE ZEROS       TO AUD-QTDE-ERRO
+         MOVE '00'        TO AUD-RETORNO
+      ELSE
+         MOVE 1           TO AUD-QTDE-ERRO
+         MOVE LK03-RETORNO TO AUD-RETORNO
+      END-IF
+      WRITE AUDIT-REGISTRO
+      CLOSE AUDIT-LOG.
