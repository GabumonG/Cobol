@@ -0,0 +1,271 @@
+IDENTIFICATION                  DIVISION.
+PROGRAM-ID. PROG002.
+ENVIRONMENT                     DIVISION.
+INPUT-OUTPUT                    SECTION.
+FILE-CONTROL.
+    SELECT CLIENTE-FILE  ASSIGN TO "CLIFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS CLI-NUMERO
+           FILE STATUS  IS WRK-FS-CLIENTE.
+DATA                            DIVISION.
+FILE                            SECTION.
+FD  CLIENTE-FILE.
+01  CLI-REGISTRO.
+    05  CLI-NUMERO       PIC 9(06).
+    05  CLI-NOME         PIC X(20).
+    05  CLI-ENDERECO.
+        07 CLI-RUA       PIC X(25).
+        07 CLI-NUM       PIC X(05).
+    05  CLI-PROF         PIC X(15).
+    05  CLI-CPF          PIC X(11).
+    05  CLI-TELEFONE     PIC X(15).
+    05  CLI-EMAIL        PIC X(40).
+WORKING-STORAGE                 SECTION.
+77  WRK-FS-CLIENTE       PIC X(02) VALUE SPACES.
+77  WRK-FUNCAO           PIC X(01).
+    88  WRK-INCLUIR          VALUE 'I'.
+    88  WRK-ALTERAR          VALUE 'A'.
+    88  WRK-EXCLUIR          VALUE 'D'.
+    88  WRK-CONSULTAR        VALUE 'Q'.
+    88  WRK-CONSULTAR-CPF    VALUE 'P'.
+77  WRK-RETORNO          PIC X(02) VALUE '00'.
+    88  WRK-OK               VALUE '00'.
+    88  WRK-NAO-ENCONTRADO   VALUE '04'.
+    88  WRK-DUPLICADO        VALUE '08'.
+    88  WRK-CPF-INVALIDO     VALUE '12'.
+    88  WRK-NUMERO-INVALIDO  VALUE '16'.
+77  WRK-FS-BUSCA         PIC X(02) VALUE SPACES.
+77  WRK-EOF              PIC X(01) VALUE 'N'.
+    88  WRK-FIM-ARQUIVO      VALUE 'S'.
+01  WRK-CLIENTE.
+    05 WRK-NUMERO    PIC 9(06).
+    05 WRK-NOME      PIC X(20).
+    05 WRK-ENDERECO.
+       07 WRK-RUA    PIC X(25).
+       07 WRK-NUM    PIC X(05).
+    05 WRK-PROF      PIC X(15).
+    05 WRK-CPF       PIC X(11).
+    05 WRK-TELEFONE  PIC X(15).
+    05 WRK-EMAIL     PIC X(40).
+01  WRK-CLIENTE-DADOS REDEFINES WRK-CLIENTE.
+    05 FILLER        PIC 9(06).
+    05 WRK-DADOS-RESTO PIC X(131).
+LINKAGE                         SECTION.
+COPY LKPROG02.
+PROCEDURE                       DIVISION USING LK-PROG002-PARM.
+0001-PRINCIPAL.
+    IF LK02-CHAMADO = 'S'
+       PERFORM 0110-ABRIR-ARQUIVO
+       PERFORM 0400-PROCESSAR-CHAMADA
+       PERFORM 0900-FECHAR-ARQUIVO
+       GOBACK
+    END-IF.
+    PERFORM 0110-ABRIR-ARQUIVO.
+    PERFORM 0100-INICIAR UNTIL WRK-FIM-ARQUIVO.
+    PERFORM 0900-FECHAR-ARQUIVO.
+    STOP RUN.
+0100-INICIAR.
+    ACCEPT WRK-FUNCAO
+        ON EXCEPTION SET WRK-FIM-ARQUIVO TO TRUE
+    END-ACCEPT
+    IF NOT WRK-FIM-ARQUIVO
+       EVALUATE TRUE
+          WHEN WRK-CONSULTAR-CPF
+             ACCEPT WRK-CPF
+          WHEN WRK-INCLUIR OR WRK-ALTERAR
+             ACCEPT WRK-NUMERO
+             ACCEPT WRK-CLIENTE-DADOS
+             DISPLAY 'NOME........' WRK-NOME
+             DISPLAY 'ENDERECO....' WRK-ENDERECO
+             DISPLAY 'PROFISSAO...' WRK-PROF
+             DISPLAY 'CPF.........' WRK-CPF
+             DISPLAY 'TELEFONE....' WRK-TELEFONE
+             DISPLAY 'E-MAIL......' WRK-EMAIL
+          WHEN OTHER
+             ACCEPT WRK-NUMERO
+       END-EVALUATE
+       PERFORM 0200-PROCESSAR-CRUD
+    END-IF.
+0110-ABRIR-ARQUIVO.
+    OPEN I-O CLIENTE-FILE
+    IF WRK-FS-CLIENTE = '35'
+       OPEN OUTPUT CLIENTE-FILE
+       CLOSE CLIENTE-FILE
+       OPEN I-O CLIENTE-FILE
+    END-IF.
+0200-PROCESSAR-CRUD.
+    MOVE '00' TO WRK-RETORNO
+    EVALUATE TRUE
+       WHEN WRK-INCLUIR
+          PERFORM 0217-VALIDAR-NUMERO
+          IF WRK-OK
+             PERFORM 0215-VALIDAR-CPF
+          END-IF
+          IF WRK-OK
+             PERFORM 0216-VERIFICAR-DUPLICIDADE
+          END-IF
+          IF WRK-OK
+             PERFORM 0210-INCLUIR
+          END-IF
+       WHEN WRK-ALTERAR
+          PERFORM 0217-VALIDAR-NUMERO
+          IF WRK-OK
+             PERFORM 0215-VALIDAR-CPF
+          END-IF
+          IF WRK-OK
+             PERFORM 0220-ALTERAR
+          END-IF
+       WHEN WRK-EXCLUIR
+          PERFORM 0230-EXCLUIR
+       WHEN WRK-CONSULTAR
+          PERFORM 0240-CONSULTAR
+       WHEN WRK-CONSULTAR-CPF
+          PERFORM 0245-CONSULTAR-POR-CPF
+    END-EVALUATE
+    DISPLAY 'RETORNO.....' WRK-RETORNO.
+0210-INCLUIR.
+    MOVE WRK-NUMERO   TO CLI-NUMERO
+    MOVE WRK-NOME     TO CLI-NOME
+    MOVE WRK-RUA      TO CLI-RUA
+    MOVE WRK-NUM      TO CLI-NUM
+    MOVE WRK-PROF     TO CLI-PROF
+    MOVE WRK-CPF      TO CLI-CPF
+    MOVE WRK-TELEFONE TO CLI-TELEFONE
+    MOVE WRK-EMAIL    TO CLI-EMAIL
+    WRITE CLI-REGISTRO
+        INVALID KEY MOVE '08' TO WRK-RETORNO
+    END-WRITE.
+0215-VALIDAR-CPF.
+    MOVE '00' TO WRK-RETORNO
+    IF WRK-CPF NOT NUMERIC OR WRK-CPF = SPACES
+       MOVE '12' TO WRK-RETORNO
+       DISPLAY 'CPF INVALIDO - INFORME 11 DIGITOS NUMERICOS'
+    END-IF.
+0217-VALIDAR-NUMERO.
+    MOVE '00' TO WRK-RETORNO
+    IF WRK-NUMERO = 0
+       MOVE '16' TO WRK-RETORNO
+       DISPLAY 'NUMERO DE CLIENTE INVALIDO - 000000 E RESERVADO'
+    END-IF.
+0216-VERIFICAR-DUPLICIDADE.
+    MOVE ZEROS TO CLI-NUMERO
+    START CLIENTE-FILE KEY IS GREATER THAN CLI-NUMERO
+        INVALID KEY MOVE '10' TO WRK-FS-BUSCA
+        NOT INVALID KEY MOVE '00' TO WRK-FS-BUSCA
+    END-START
+    PERFORM UNTIL WRK-FS-BUSCA = '10'
+       READ CLIENTE-FILE NEXT RECORD
+           AT END MOVE '10' TO WRK-FS-BUSCA
+           NOT AT END
+              IF (WRK-CPF NOT = SPACES AND CLI-CPF = WRK-CPF)
+                 OR (CLI-NOME = WRK-NOME AND CLI-RUA = WRK-RUA
+                     AND CLI-NUM = WRK-NUM)
+                 SET WRK-DUPLICADO TO TRUE
+                 MOVE '10' TO WRK-FS-BUSCA
+                 DISPLAY 'CLIENTE DUPLICADO - CPF OU NOME/ENDERECO JA '
+                         'CADASTRADO PARA O CLIENTE ' CLI-NUMERO
+              END-IF
+       END-READ
+    END-PERFORM.
+0220-ALTERAR.
+    MOVE WRK-NUMERO TO CLI-NUMERO
+    READ CLIENTE-FILE
+        INVALID KEY MOVE '04' TO WRK-RETORNO
+    END-READ
+    IF WRK-OK
+       MOVE WRK-NOME     TO CLI-NOME
+       MOVE WRK-RUA      TO CLI-RUA
+       MOVE WRK-NUM      TO CLI-NUM
+       MOVE WRK-PROF     TO CLI-PROF
+       MOVE WRK-CPF      TO CLI-CPF
+       MOVE WRK-TELEFONE TO CLI-TELEFONE
+       MOVE WRK-EMAIL    TO CLI-EMAIL
+       REWRITE CLI-REGISTRO
+           INVALID KEY MOVE '04' TO WRK-RETORNO
+       END-REWRITE
+    END-IF.
+0230-EXCLUIR.
+    MOVE WRK-NUMERO TO CLI-NUMERO
+    DELETE CLIENTE-FILE
+        INVALID KEY MOVE '04' TO WRK-RETORNO
+    END-DELETE.
+0240-CONSULTAR.
+    MOVE WRK-NUMERO TO CLI-NUMERO
+    READ CLIENTE-FILE
+        INVALID KEY MOVE '04' TO WRK-RETORNO
+    END-READ
+    IF WRK-OK
+       MOVE CLI-NOME     TO WRK-NOME
+       MOVE CLI-RUA      TO WRK-RUA
+       MOVE CLI-NUM      TO WRK-NUM
+       MOVE CLI-PROF     TO WRK-PROF
+       MOVE CLI-CPF      TO WRK-CPF
+       MOVE CLI-TELEFONE TO WRK-TELEFONE
+       MOVE CLI-EMAIL    TO WRK-EMAIL
+       DISPLAY 'NOME........' WRK-NOME
+       DISPLAY 'ENDERECO....' WRK-ENDERECO
+       DISPLAY 'PROFISSAO...' WRK-PROF
+       DISPLAY 'CPF.........' WRK-CPF
+       DISPLAY 'TELEFONE....' WRK-TELEFONE
+       DISPLAY 'E-MAIL......' WRK-EMAIL
+    ELSE
+       DISPLAY 'CLIENTE NAO ENCONTRADO'
+    END-IF.
+0245-CONSULTAR-POR-CPF.
+    MOVE '04' TO WRK-RETORNO
+    MOVE ZEROS TO CLI-NUMERO
+    START CLIENTE-FILE KEY IS GREATER THAN CLI-NUMERO
+        INVALID KEY MOVE '10' TO WRK-FS-BUSCA
+        NOT INVALID KEY MOVE '00' TO WRK-FS-BUSCA
+    END-START
+    PERFORM UNTIL WRK-FS-BUSCA = '10'
+       READ CLIENTE-FILE NEXT RECORD
+           AT END MOVE '10' TO WRK-FS-BUSCA
+           NOT AT END
+              IF CLI-CPF = WRK-CPF
+                 MOVE '00'         TO WRK-RETORNO
+                 MOVE CLI-NUMERO   TO WRK-NUMERO
+                 MOVE CLI-NOME     TO WRK-NOME
+                 MOVE CLI-RUA      TO WRK-RUA
+                 MOVE CLI-NUM      TO WRK-NUM
+                 MOVE CLI-PROF     TO WRK-PROF
+                 MOVE CLI-TELEFONE TO WRK-TELEFONE
+                 MOVE CLI-EMAIL    TO WRK-EMAIL
+                 MOVE '10'         TO WRK-FS-BUSCA
+              END-IF
+       END-READ
+    END-PERFORM
+    IF WRK-OK
+       DISPLAY 'NUMERO......' WRK-NUMERO
+       DISPLAY 'NOME........' WRK-NOME
+       DISPLAY 'ENDERECO....' WRK-ENDERECO
+       DISPLAY 'PROFISSAO...' WRK-PROF
+       DISPLAY 'CPF.........' WRK-CPF
+       DISPLAY 'TELEFONE....' WRK-TELEFONE
+       DISPLAY 'E-MAIL......' WRK-EMAIL
+    ELSE
+       DISPLAY 'CLIENTE NAO ENCONTRADO PARA O CPF INFORMADO'
+    END-IF.
+0400-PROCESSAR-CHAMADA.
+    MOVE LK02-FUNCAO  TO WRK-FUNCAO
+    MOVE LK02-NUMERO  TO WRK-NUMERO
+    MOVE LK02-NOME    TO WRK-NOME
+    MOVE LK02-RUA     TO WRK-RUA
+    MOVE LK02-NUM     TO WRK-NUM
+    MOVE LK02-PROF    TO WRK-PROF
+    MOVE LK02-CPF     TO WRK-CPF
+    MOVE LK02-TELEFONE TO WRK-TELEFONE
+    MOVE LK02-EMAIL   TO WRK-EMAIL
+    PERFORM 0200-PROCESSAR-CRUD
+    MOVE WRK-RETORNO  TO LK02-RETORNO
+    MOVE WRK-NUMERO   TO LK02-NUMERO
+    MOVE WRK-NOME     TO LK02-NOME
+    MOVE WRK-RUA      TO LK02-RUA
+    MOVE WRK-NUM      TO LK02-NUM
+    MOVE WRK-PROF     TO LK02-PROF
+    MOVE WRK-CPF      TO LK02-CPF
+    MOVE WRK-TELEFONE TO LK02-TELEFONE
+    MOVE WRK-EMAIL    TO LK02-EMAIL.
+0900-FECHAR-ARQUIVO.
+    CLOSE CLIENTE-FILE.
