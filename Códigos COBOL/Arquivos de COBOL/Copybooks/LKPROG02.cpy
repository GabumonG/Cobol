@@ -0,0 +1,23 @@
+*> LKPROG02 - linkage parameter area for PROG002 (client intake/master)
+01  LK-PROG002-PARM.
+    05  LK02-CHAMADO       PIC X(01) VALUE SPACE.
+    05  LK02-FUNCAO        PIC X(01).
+        88  LK02-INCLUIR       VALUE 'I'.
+        88  LK02-ALTERAR       VALUE 'A'.
+        88  LK02-EXCLUIR       VALUE 'D'.
+        88  LK02-CONSULTAR     VALUE 'Q'.
+        88  LK02-CONSULTAR-CPF VALUE 'P'.
+    05  LK02-NUMERO        PIC 9(06).
+    05  LK02-NOME          PIC X(20).
+    05  LK02-RUA           PIC X(25).
+    05  LK02-NUM           PIC X(05).
+    05  LK02-PROF          PIC X(15).
+    05  LK02-CPF           PIC X(11).
+    05  LK02-TELEFONE      PIC X(15).
+    05  LK02-EMAIL         PIC X(40).
+    05  LK02-RETORNO       PIC X(02).
+        88  LK02-OK            VALUE '00'.
+        88  LK02-NAO-ENCONTRADO VALUE '04'.
+        88  LK02-DUPLICADO     VALUE '08'.
+        88  LK02-CPF-INVALIDO  VALUE '12'.
+        88  LK02-NUMERO-INVALIDO VALUE '16'.
