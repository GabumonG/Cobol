@@ -0,0 +1,14 @@
+*> LKPROG08 - linkage parameter area for PROG008 (grading)
+01  LK-PROG008-PARM.
+    05  LK08-CHAMADO       PIC X(01) VALUE SPACE.
+    05  LK08-MATRICULA     PIC 9(06).
+    05  LK08-NOME          PIC X(20).
+    05  LK08-N1            PIC 9(03)V99.
+    05  LK08-N2            PIC 9(03)V99.
+    05  LK08-N3            PIC 9(03)V99.
+    05  LK08-N4            PIC 9(03)V99.
+    05  LK08-MEDIA         PIC 9(03)V99.
+    05  LK08-STATUS        PIC X(11).
+    05  LK08-RETORNO       PIC X(02).
+        88  LK08-OK            VALUE '00'.
+        88  LK08-NOTA-INVALIDA VALUE '20'.
