@@ -0,0 +1,8 @@
+*> LKPROG12 - linkage parameter area for PROG012 (markup)
+01  LK-PROG012-PARM.
+    05  LK12-CHAMADO       PIC X(01) VALUE SPACE.
+    05  LK12-DADOS         PIC S9(05).
+    05  LK12-RESULTADO     PIC S9(06).
+    05  LK12-RETORNO       PIC X(02).
+        88  LK12-OK            VALUE '00'.
+        88  LK12-ESTOURO       VALUE '24'.
