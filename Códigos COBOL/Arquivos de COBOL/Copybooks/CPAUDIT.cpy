@@ -0,0 +1,12 @@
+*> CPAUDIT - shared audit-log record layout, appended to by every
+*> batch calculation program (PROG003/PROG005/PROG008/PROG012) so a
+*> daily summary program can reconcile what ran without depending on
+*> SYSOUT.
+01  AUDIT-REGISTRO.
+    05  AUD-PROGRAMA           PIC X(08).
+    05  AUD-DATA-EXEC          PIC 9(08).
+    05  AUD-HORA-INICIO        PIC 9(06).
+    05  AUD-HORA-FIM           PIC 9(06).
+    05  AUD-QTDE-PROCESSADA    PIC 9(07).
+    05  AUD-QTDE-ERRO          PIC 9(07).
+    05  AUD-RETORNO            PIC X(02).
