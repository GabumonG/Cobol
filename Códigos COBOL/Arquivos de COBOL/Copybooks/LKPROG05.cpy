@@ -0,0 +1,11 @@
+*> LKPROG05 - linkage parameter area for PROG005 (addition/balancing)
+01  LK-PROG005-PARM.
+    05  LK05-CHAMADO       PIC X(01) VALUE SPACE.
+    05  LK05-TIPO          PIC X(01).
+        88  LK05-NORMAL        VALUE 'N'.
+        88  LK05-ESTORNO       VALUE 'C'.
+    05  LK05-VALOR1        PIC S9(07)V99.
+    05  LK05-VALOR2        PIC S9(07)V99.
+    05  LK05-RESULTADO     PIC S9(07)V99.
+    05  LK05-RETORNO       PIC X(02).
+        88  LK05-OK            VALUE '00'.
