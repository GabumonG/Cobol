@@ -0,0 +1,16 @@
+*> LKPROG03 - linkage parameter area for PROG003 (calculator)
+01  LK-PROG003-PARM.
+    05  LK03-CHAMADO       PIC X(01) VALUE SPACE.
+    05  LK03-OPERACAO      PIC X(01).
+        88  LK03-SOMAR         VALUE 'A'.
+        88  LK03-SUBTRAIR      VALUE 'S'.
+        88  LK03-MULTIPLICAR   VALUE 'M'.
+        88  LK03-DIVIDIR       VALUE 'D'.
+        88  LK03-MEDIA         VALUE 'V'.
+    05  LK03-VALOR1        PIC S9(07)V99.
+    05  LK03-VALOR2        PIC S9(07)V99.
+    05  LK03-RESULTADO     PIC S9(07)V99.
+    05  LK03-RETORNO       PIC X(02).
+        88  LK03-OK            VALUE '00'.
+        88  LK03-DIV-ZERO      VALUE '16'.
+        88  LK03-OP-INVALIDA   VALUE '20'.
