@@ -1,18 +1,262 @@
- IDENTIFICATION                  DIVISION.              
- PROGRAM-ID. PROG005.                                   
- ENVIRONMENT                     DIVISION.              
- DATA                            DIVISION.              
- WORKING-STORAGE                 SECTION.               
- 77  WRK-V1   PIC 9(02)    VALUE ZEROS.                 
- 77  WRK-V2   PIC 9(02)    VALUE ZEROS.                 
- 77  WRK-RES  PIC 9(03)    COMP  VALUE  ZEROS.          
- PROCEDURE                       DIVISION.              
-     ACCEPT WRK-V1.                                     
-     ACCEPT WRK-V2.                                     
-*===================================================    
-      ADD WRK-V1 WRK-V2 TO WRK-RES.                     
-         DISPLAY '-----------ADICAO------------'.       
-         DISPLAY 'VALOR 1....' WRK-V1.                  
-         DISPLAY 'VALOR 2....' WRK-V2.                  
-         DISPLAY 'RESULTADO ADICAO...' WRK-RES.         
-     STOP RUN.
\ No newline at end of file
+ IDENTIFICATION                  DIVISION.
+ PROGRAM-ID. PROG005.
+ ENVIRONMENT                     DIVISION.
+ INPUT-OUTPUT                    SECTION.
+ FILE-CONTROL.
+     SELECT P005-ENTRADA ASSIGN TO "P005ENT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT P005-SAIDA   ASSIGN TO "P005SAI"
+            ORGANIZATION IS LINE SEQUENTIAL.
+     SELECT P005-PARM    ASSIGN TO "P005PAR"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS WRK-FS-PARM.
+     SELECT AUDIT-LOG    ASSIGN TO "AUDITLOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS WRK-FS-AUDIT.
+ DATA                            DIVISION.
+ FILE                            SECTION.
+ FD  AUDIT-LOG.
+ COPY CPAUDIT.
+ FD  P005-PARM.
+ 01  PARM-REGISTRO.
+     05  PARM-FORMATO-DECIMAL   PIC X(01).
+ FD  P005-ENTRADA.
+ 01  TR5-REGISTRO.
+     05  TR5-TIPO           PIC X(01).
+         88  TR5-DETALHE        VALUE 'D'.
+         88  TR5-ESTORNO        VALUE 'C'.
+         88  TR5-TRAILER        VALUE 'T'.
+     05  TR5-CONTA          PIC 9(06).
+     05  TR5-DADOS.
+         10  TR5-V1             PIC S9(07)V99.
+         10  TR5-V2             PIC S9(07)V99.
+         10  TR5-REF-SEQ        PIC 9(09).
+     05  TR5-DADOS-TRAILER REDEFINES TR5-DADOS.
+         10  TR5-TOTAL-CTRL     PIC S9(09)V99.
+         10  TR5-QTDE-CTRL      PIC 9(07).
+ FD  P005-SAIDA.
+ 01  RS5-REGISTRO.
+     05  RS5-CONTA          PIC 9(06).
+     05  RS5-TIPO           PIC X(01).
+     05  RS5-V1             PIC S9(07)V99.
+     05  RS5-V2             PIC S9(07)V99.
+     05  RS5-RESULTADO      PIC S9(07)V99.
+     05  RS5-REF-SEQ        PIC 9(09).
+ WORKING-STORAGE                 SECTION.
+ 77  WRK-V1        PIC S9(07)V99 VALUE ZEROS.
+ 77  WRK-V2        PIC S9(07)V99 VALUE ZEROS.
+ 77  WRK-RES       PIC S9(07)V99 VALUE ZEROS.
+ 77  WRK-V1-ED     PIC -(7)9.99.
+ 77  WRK-V2-ED     PIC -(7)9.99.
+ 77  WRK-RES-ED    PIC -(7)9.99.
+ 77  WRK-TOTAL-ACUM     PIC S9(09)V99 VALUE ZEROS.
+ 77  WRK-TOTAL-ACUM-ED  PIC -(9)9.99.
+ 77  WRK-TOTAL-CTRL-ED  PIC -(9)9.99.
+ 77  WRK-QTDE-ACUM      PIC 9(07) VALUE ZEROS.
+ 77  WRK-QTDE-GERAL     PIC 9(07) VALUE ZEROS.
+ 77  WRK-EOF       PIC X(01) VALUE 'N'.
+     88  WRK-FIM-ARQUIVO    VALUE 'S'.
+ 77  WRK-FS-AUDIT     PIC X(02) VALUE SPACES.
+ 77  WRK-HORA-INICIO  PIC 9(08) VALUE ZEROS.
+ 77  WRK-HORA-FIM     PIC 9(08) VALUE ZEROS.
+ 77  WRK-QTDE-ERRO    PIC 9(07) VALUE ZEROS.
+ 77  WRK-DADOS-VALIDOS  PIC X(01) VALUE 'S'.
+     88 WRK-DADOS-OK         VALUE 'S'.
+     88 WRK-DADOS-INVALIDOS  VALUE 'N'.
+ 77  WRK-FS-PARM         PIC X(02) VALUE SPACES.
+ 77  WRK-FORMATO-DECIMAL PIC X(01) VALUE 'P'.
+     88 WRK-FMT-PONTO        VALUE 'P'.
+     88 WRK-FMT-VIRGULA      VALUE 'C'.
+ LINKAGE                         SECTION.
+ COPY LKPROG05.
+ PROCEDURE                       DIVISION USING LK-PROG005-PARM.
+ 0001-PRINCIPAL.
+     IF LK05-CHAMADO = 'S'
+        PERFORM 0400-PROCESSAR-CHAMADA
+        GOBACK
+     END-IF.
+     PERFORM 0100-INICIAR.
+     PERFORM 0200-PROCESSAR-LOTE UNTIL WRK-FIM-ARQUIVO.
+     PERFORM 0300-FINALIZAR.
+     STOP RUN.
+ 0100-INICIAR.
+     OPEN INPUT  P005-ENTRADA
+     OPEN OUTPUT P005-SAIDA
+     MOVE 'N' TO WRK-EOF
+     ACCEPT WRK-HORA-INICIO FROM TIME
+     PERFORM 0115-LER-PARAMETROS
+     PERFORM 0120-ABRIR-AUDITORIA
+     PERFORM 0150-LER-PROXIMO.
+ 0115-LER-PARAMETROS.
+     OPEN INPUT P005-PARM
+     IF WRK-FS-PARM = '00'
+        READ P005-PARM
+            AT END CONTINUE
+            NOT AT END MOVE PARM-FORMATO-DECIMAL TO WRK-FORMATO-DECIMAL
+        END-READ
+        CLOSE P005-PARM
+     END-IF.
+ 0120-ABRIR-AUDITORIA.
+     OPEN EXTEND AUDIT-LOG
+     IF WRK-FS-AUDIT = '35'
+        OPEN OUTPUT AUDIT-LOG
+        CLOSE AUDIT-LOG
+        OPEN EXTEND AUDIT-LOG
+     END-IF.
+ 0150-LER-PROXIMO.
+     READ P005-ENTRADA
+         AT END MOVE 'S' TO WRK-EOF
+     END-READ.
+ 0200-PROCESSAR-LOTE.
+     IF TR5-DETALHE OR TR5-ESTORNO
+        PERFORM 0205-VALIDAR-DETALHE
+        IF WRK-DADOS-INVALIDOS
+           ADD 1 TO WRK-QTDE-ERRO
+           DISPLAY 'DETALHE INVALIDO - VALORES NAO NUMERICOS NA CONTA '
+                   TR5-CONTA
+        ELSE
+           IF TR5-DETALHE
+              PERFORM 0210-SOMAR-DETALHE
+           ELSE
+              PERFORM 0207-ESTORNAR-DETALHE
+           END-IF
+        END-IF
+     ELSE
+        IF TR5-TRAILER
+           PERFORM 0220-CONFERIR-TOTAL-CONTROLE
+           PERFORM 0225-REINICIAR-ACUMULADORES
+        ELSE
+           ADD 1 TO WRK-QTDE-ERRO
+           DISPLAY 'REGISTRO INVALIDO - TIPO DESCONHECIDO NA CONTA '
+                   TR5-CONTA
+        END-IF
+     END-IF
+     PERFORM 0150-LER-PROXIMO.
+ 0205-VALIDAR-DETALHE.
+     SET WRK-DADOS-OK TO TRUE
+     IF TR5-V1 NOT NUMERIC OR TR5-V2 NOT NUMERIC
+        SET WRK-DADOS-INVALIDOS TO TRUE
+     END-IF
+     IF TR5-ESTORNO
+        AND (TR5-REF-SEQ NOT NUMERIC OR TR5-REF-SEQ = 0)
+        SET WRK-DADOS-INVALIDOS TO TRUE
+        DISPLAY 'ESTORNO SEM REFERENCIA A TRANSACAO ORIGINAL NA CONTA '
+                TR5-CONTA
+     END-IF.
+ 0210-SOMAR-DETALHE.
+     MOVE TR5-V1 TO WRK-V1
+     MOVE TR5-V2 TO WRK-V2
+     ADD WRK-V1 WRK-V2 GIVING WRK-RES
+     ADD WRK-RES TO WRK-TOTAL-ACUM
+     ADD 1 TO WRK-QTDE-ACUM
+     ADD 1 TO WRK-QTDE-GERAL
+     MOVE WRK-V1  TO WRK-V1-ED
+     MOVE WRK-V2  TO WRK-V2-ED
+     MOVE WRK-RES TO WRK-RES-ED
+     PERFORM 0212-FORMATAR-DETALHE
+     DISPLAY '-----------ADICAO CONTA ' TR5-CONTA '------------'
+     DISPLAY 'VALOR 1....' WRK-V1-ED
+     DISPLAY 'VALOR 2....' WRK-V2-ED
+     DISPLAY 'RESULTADO ADICAO...' WRK-RES-ED
+     MOVE TR5-CONTA TO RS5-CONTA
+     MOVE 'N'     TO RS5-TIPO
+     MOVE WRK-V1  TO RS5-V1
+     MOVE WRK-V2  TO RS5-V2
+     MOVE WRK-RES TO RS5-RESULTADO
+     MOVE ZEROS   TO RS5-REF-SEQ
+     WRITE RS5-REGISTRO.
+ 0207-ESTORNAR-DETALHE.
+     MOVE TR5-V1 TO WRK-V1
+     MOVE TR5-V2 TO WRK-V2
+     ADD WRK-V1 WRK-V2 GIVING WRK-RES
+     MULTIPLY WRK-RES BY -1 GIVING WRK-RES
+     ADD WRK-RES TO WRK-TOTAL-ACUM
+     ADD 1 TO WRK-QTDE-ACUM
+     ADD 1 TO WRK-QTDE-GERAL
+     MOVE WRK-V1  TO WRK-V1-ED
+     MOVE WRK-V2  TO WRK-V2-ED
+     MOVE WRK-RES TO WRK-RES-ED
+     PERFORM 0212-FORMATAR-DETALHE
+     DISPLAY '-----------ESTORNO CONTA ' TR5-CONTA '------------'
+     DISPLAY 'VALOR 1....' WRK-V1-ED
+     DISPLAY 'VALOR 2....' WRK-V2-ED
+     DISPLAY 'RESULTADO ESTORNO..' WRK-RES-ED
+     DISPLAY 'REFERENCIA A TRANSACAO ORIGINAL...' TR5-REF-SEQ
+     MOVE TR5-CONTA   TO RS5-CONTA
+     MOVE 'C'         TO RS5-TIPO
+     MOVE WRK-V1      TO RS5-V1
+     MOVE WRK-V2      TO RS5-V2
+     MOVE WRK-RES     TO RS5-RESULTADO
+     MOVE TR5-REF-SEQ TO RS5-REF-SEQ
+     WRITE RS5-REGISTRO.
+ 0212-FORMATAR-DETALHE.
+     IF WRK-FMT-VIRGULA
+        INSPECT WRK-V1-ED  REPLACING ALL '.' BY ','
+        INSPECT WRK-V2-ED  REPLACING ALL '.' BY ','
+        INSPECT WRK-RES-ED REPLACING ALL '.' BY ','
+     END-IF.
+ 0220-CONFERIR-TOTAL-CONTROLE.
+     MOVE WRK-TOTAL-ACUM   TO WRK-TOTAL-ACUM-ED
+     MOVE TR5-TOTAL-CTRL   TO WRK-TOTAL-CTRL-ED
+     PERFORM 0222-FORMATAR-TOTAIS
+     DISPLAY '-----------CONFERENCIA DA CONTA ' TR5-CONTA '-----------'
+     DISPLAY 'QTDE PROCESSADA.....' WRK-QTDE-ACUM
+     DISPLAY 'QTDE ESPERADA.......' TR5-QTDE-CTRL
+     DISPLAY 'TOTAL ACUMULADO.....' WRK-TOTAL-ACUM-ED
+     DISPLAY 'TOTAL DE CONTROLE...' WRK-TOTAL-CTRL-ED
+     IF WRK-TOTAL-ACUM = TR5-TOTAL-CTRL
+        AND WRK-QTDE-ACUM = TR5-QTDE-CTRL
+        DISPLAY 'CONTA CONFERIDA - TOTAIS BATEM'
+     ELSE
+        ADD 1 TO WRK-QTDE-ERRO
+        DISPLAY 'DIVERGENCIA NO TOTAL DE CONTROLE DA CONTA'
+     END-IF.
+ 0222-FORMATAR-TOTAIS.
+     IF WRK-FMT-VIRGULA
+        INSPECT WRK-TOTAL-ACUM-ED REPLACING ALL '.' BY ','
+        INSPECT WRK-TOTAL-CTRL-ED REPLACING ALL '.' BY ','
+     END-IF.
+ 0225-REINICIAR-ACUMULADORES.
+     MOVE ZEROS TO WRK-TOTAL-ACUM WRK-QTDE-ACUM.
+ 0300-FINALIZAR.
+     PERFORM 0310-GRAVAR-AUDITORIA
+     CLOSE P005-ENTRADA P005-SAIDA AUDIT-LOG.
+ 0310-GRAVAR-AUDITORIA.
+     ACCEPT WRK-HORA-FIM FROM TIME
+     MOVE 'PROG005'            TO AUD-PROGRAMA
+     ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+     MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+     MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+     MOVE WRK-QTDE-GERAL       TO AUD-QTDE-PROCESSADA
+     MOVE WRK-QTDE-ERRO        TO AUD-QTDE-ERRO
+     IF WRK-QTDE-ERRO = 0
+        MOVE '00' TO AUD-RETORNO
+     ELSE
+        MOVE '08' TO AUD-RETORNO
+     END-IF
+     WRITE AUDIT-REGISTRO.
+ 0400-PROCESSAR-CHAMADA.
+     ACCEPT WRK-HORA-INICIO FROM TIME
+     ADD LK05-VALOR1 LK05-VALOR2 GIVING LK05-RESULTADO
+     IF LK05-ESTORNO
+        MULTIPLY LK05-RESULTADO BY -1 GIVING LK05-RESULTADO
+     END-IF
+     SET LK05-OK TO TRUE
+     PERFORM 0410-GRAVAR-AUDITORIA-CHAMADA.
+ 0410-GRAVAR-AUDITORIA-CHAMADA.
+     ACCEPT WRK-HORA-FIM FROM TIME
+     PERFORM 0120-ABRIR-AUDITORIA
+     MOVE 'PROG005'            TO AUD-PROGRAMA
+     ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+     MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+     MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+     MOVE 1                    TO AUD-QTDE-PROCESSADA
+     IF LK05-OK
+        MOVE ZEROS        TO AUD-QTDE-ERRO
+        MOVE '00'         TO AUD-RETORNO
+     ELSE
+        MOVE 1            TO AUD-QTDE-ERRO
+        MOVE LK05-RETORNO TO AUD-RETORNO
+     END-IF
+     WRITE AUDIT-REGISTRO
+     CLOSE AUDIT-LOG.
