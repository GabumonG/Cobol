@@ -1,27 +1,373 @@
-   IDENTIFICATION                  DIVISION.                   
-   PROGRAM-ID. PROG008.                                        
-   ENVIRONMENT                     DIVISION.                   
-   CONFIGURATION                   SECTION.                    
-   SPECIAL-NAMES.                                              
-       DECIMAL-POINT IS COMMA.                                 
-   DATA                            DIVISION.                   
-   WORKING-STORAGE                 SECTION.                    
-   77  WRK-N1       PIC 9(02)V99    VALUE ZEROS.               
-   77  WRK-N2       PIC 9(02)V99    VALUE ZEROS.               
-   77  WRK-MEDIA    PIC 9(03)V99    COMP  VALUE  ZEROS.        
-   77  WRK-MEDIA-ED PIC ZZ9,99      VALUE ZEROS.               
-   PROCEDURE                       DIVISION.                   
-       ACCEPT WRK-N1.                                          
-       ACCEPT WRK-N2.                                          
-  *===================================================         
-          COMPUTE WRK-MEDIA = (WRK-N1 + WRK-N2) / 2.           
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED                      
-           DISPLAY 'MEDIA....' WRK-MEDIA-ED.                   
-          IF WRK-MEDIA = 6 OR WRK-MEDIA > 6
-            DISPLAY 'ALUNO APROVADO'                      
-          ELSE                                            
-             IF WRK-MEDIA > 2 AND WRK-MEDIA < 6           
-                DISPLAY 'ALUNO RECUPERACAO'              
-             ELSE                                         
-                DISPLAY 'ALUNO REPROVADO'.                
-  STOP RUN.                                          
\ No newline at end of file
+   IDENTIFICATION                  DIVISION.
+   PROGRAM-ID. PROG008.
+   ENVIRONMENT                     DIVISION.
+   CONFIGURATION                   SECTION.
+   SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+   INPUT-OUTPUT                    SECTION.
+   FILE-CONTROL.
+       SELECT P008-ENTRADA ASSIGN TO "P008ENT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT P008-SAIDA   ASSIGN TO "P008SAI"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT P008-PARM    ASSIGN TO "P008PAR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WRK-FS-PARM.
+       SELECT P008-STATUS  ASSIGN TO "P008STA"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT P008-CSV     ASSIGN TO "P008CSV"
+              ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT AUDIT-LOG    ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS WRK-FS-AUDIT.
+   DATA                            DIVISION.
+   FILE                            SECTION.
+   FD  AUDIT-LOG.
+   COPY CPAUDIT.
+   FD  P008-PARM.
+   01  PARM-REGISTRO.
+       05  PARM-CORTE-APROVACAO   PIC 9(02)V99.
+       05  PARM-CORTE-RECUPERACAO PIC 9(02)V99.
+       05  PARM-FORMATO-DECIMAL   PIC X(01).
+   FD  P008-ENTRADA.
+   01  TR8-REGISTRO.
+       05  TR8-MATRICULA   PIC 9(06).
+       05  TR8-NOME        PIC X(20).
+       05  TR8-QTD-NOTAS   PIC 9(02).
+       05  TR8-NOTAS OCCURS 10 TIMES.
+           10  TR8-NOTA        PIC 9(02)V99.
+           10  TR8-PESO        PIC 9(02)V99.
+   FD  P008-SAIDA.
+   01  RS8-REGISTRO.
+       05  RS8-MATRICULA   PIC 9(06).
+       05  RS8-NOME        PIC X(20).
+       05  RS8-MEDIA       PIC ZZ9,99.
+       05  RS8-STATUS      PIC X(11).
+   FD  P008-STATUS.
+   01  STA8-REGISTRO.
+       05  STA8-MATRICULA  PIC 9(06).
+       05  STA8-NOME       PIC X(20).
+       05  STA8-MEDIA      PIC X(06).
+       05  STA8-STATUS     PIC X(11).
+   FD  P008-CSV.
+   01  CSV8-LINHA           PIC X(60).
+   WORKING-STORAGE                 SECTION.
+   77  WRK-SOMA-PONDERADA  PIC 9(05)V9999 COMP VALUE ZEROS.
+   77  WRK-SOMA-PESOS      PIC 9(03)V99   COMP VALUE ZEROS.
+   77  WRK-IDX             PIC 9(02) VALUE ZEROS.
+   77  WRK-MEDIA    PIC 9(03)V99    COMP  VALUE  ZEROS.
+   77  WRK-MEDIA-ED PIC ZZ9,99      VALUE ZEROS.
+   77  WRK-STATUS   PIC X(11)       VALUE SPACES.
+   77  WRK-EOF      PIC X(01)       VALUE 'N'.
+       88  WRK-FIM-ARQUIVO  VALUE 'S'.
+   77  WRK-FS-PARM  PIC X(02)       VALUE SPACES.
+   77  WRK-CORTE-APROVACAO   PIC 9(02)V99 VALUE 6.
+   77  WRK-CORTE-RECUPERACAO PIC 9(02)V99 VALUE 2.
+   77  WRK-CSV-INTEIRO  PIC 9(03).
+   77  WRK-CSV-DECIMAL  PIC 9(02).
+   77  WRK-CSV-MEDIA    PIC X(06).
+   77  WRK-NOTA-VALIDA  PIC X(01) VALUE 'S'.
+       88  WRK-NOTAS-OK      VALUE 'S'.
+       88  WRK-NOTAS-INVALIDAS VALUE 'N'.
+   78  WRK-NOTA-MAXIMA VALUE 10.
+   78  WRK-MAX-NOTAS   VALUE 10.
+   77  WRK-QTDE-LIDOS      PIC 9(06) VALUE ZEROS.
+   77  WRK-QTDE-GRAVADOS   PIC 9(06) VALUE ZEROS.
+   77  WRK-QTDE-ERRO       PIC 9(07) VALUE ZEROS.
+   77  WRK-QTDE-APROVADO      PIC 9(06) VALUE ZEROS.
+   77  WRK-QTDE-RECUPERACAO   PIC 9(06) VALUE ZEROS.
+   77  WRK-QTDE-REPROVADO     PIC 9(06) VALUE ZEROS.
+   77  WRK-SOMA-MEDIAS-TURMA  PIC 9(08)V99 COMP VALUE ZEROS.
+   77  WRK-MEDIA-TURMA        PIC 9(03)V99 COMP VALUE ZEROS.
+   77  WRK-MEDIA-TURMA-ED     PIC ZZ9,99   VALUE ZEROS.
+   77  WRK-FORMATO-DECIMAL PIC X(01) VALUE 'C'.
+       88  WRK-FMT-PONTO       VALUE 'P'.
+       88  WRK-FMT-VIRGULA     VALUE 'C'.
+   77  WRK-FS-AUDIT        PIC X(02) VALUE SPACES.
+   77  WRK-HORA-INICIO     PIC 9(08) VALUE ZEROS.
+   77  WRK-HORA-FIM        PIC 9(08) VALUE ZEROS.
+   01  WRK-DATA-EXEC.
+       05  WRK-DATA-ANO    PIC 9(04).
+       05  WRK-DATA-MES    PIC 9(02).
+       05  WRK-DATA-DIA    PIC 9(02).
+   01  WRK-DATA-EXEC-ED.
+       05  WRK-CAB-DIA     PIC 9(02).
+       05  FILLER          PIC X(01) VALUE '/'.
+       05  WRK-CAB-MES     PIC 9(02).
+       05  FILLER          PIC X(01) VALUE '/'.
+       05  WRK-CAB-ANO     PIC 9(04).
+   77  WRK-PAGINA          PIC 9(03) VALUE ZEROS.
+   77  WRK-LINHA-CONT      PIC 9(02) VALUE ZEROS.
+   78  WRK-LINHAS-POR-PAGINA VALUE 20.
+   01  WRK-CABECALHO-1     PIC X(43)
+           VALUE 'PROG008 - RELATORIO DE NOTAS'.
+   01  WRK-CABECALHO-2.
+       05  FILLER          PIC X(06) VALUE 'DATA: '.
+       05  WRK-CAB-DATA    PIC X(10).
+       05  FILLER          PIC X(08) VALUE ' PAGINA '.
+       05  WRK-CAB-PAGINA  PIC ZZ9.
+       05  FILLER          PIC X(16) VALUE SPACES.
+   01  WRK-CABECALHO-3     PIC X(43)
+           VALUE 'MATRICULA NOME                 MEDIA STATUS'.
+   LINKAGE                         SECTION.
+   COPY LKPROG08.
+   PROCEDURE                       DIVISION USING LK-PROG008-PARM.
+   0001-PRINCIPAL.
+       IF LK08-CHAMADO = 'S'
+          PERFORM 0400-PROCESSAR-CHAMADA
+          GOBACK
+       END-IF.
+       PERFORM 0100-INICIAR.
+       PERFORM 0200-PROCESSAR-LOTE UNTIL WRK-FIM-ARQUIVO.
+       PERFORM 0300-FINALIZAR.
+       STOP RUN.
+   0100-INICIAR.
+       OPEN INPUT  P008-ENTRADA
+       OPEN OUTPUT P008-SAIDA
+       OPEN OUTPUT P008-STATUS
+       OPEN OUTPUT P008-CSV
+       MOVE 'N' TO WRK-EOF
+       MOVE 'MATRICULA,NOME,MEDIA,STATUS' TO CSV8-LINHA
+       WRITE CSV8-LINHA
+       ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD
+       MOVE WRK-DATA-DIA TO WRK-CAB-DIA
+       MOVE WRK-DATA-MES TO WRK-CAB-MES
+       MOVE WRK-DATA-ANO TO WRK-CAB-ANO
+       ACCEPT WRK-HORA-INICIO FROM TIME
+       PERFORM 0120-LER-PARAMETROS
+       PERFORM 0125-ABRIR-AUDITORIA
+       PERFORM 0150-LER-PROXIMO.
+   0125-ABRIR-AUDITORIA.
+       OPEN EXTEND AUDIT-LOG
+       IF WRK-FS-AUDIT = '35'
+          OPEN OUTPUT AUDIT-LOG
+          CLOSE AUDIT-LOG
+          OPEN EXTEND AUDIT-LOG
+       END-IF.
+   0120-LER-PARAMETROS.
+       OPEN INPUT P008-PARM
+       IF WRK-FS-PARM = '00'
+          READ P008-PARM
+              AT END CONTINUE
+              NOT AT END
+                 MOVE PARM-CORTE-APROVACAO   TO WRK-CORTE-APROVACAO
+                 MOVE PARM-CORTE-RECUPERACAO TO WRK-CORTE-RECUPERACAO
+                 IF PARM-FORMATO-DECIMAL NOT = SPACE
+                    MOVE PARM-FORMATO-DECIMAL TO WRK-FORMATO-DECIMAL
+                 END-IF
+          END-READ
+          CLOSE P008-PARM
+       END-IF
+       DISPLAY 'CORTE APROVACAO.....' WRK-CORTE-APROVACAO
+       DISPLAY 'CORTE RECUPERACAO...' WRK-CORTE-RECUPERACAO.
+   0150-LER-PROXIMO.
+       READ P008-ENTRADA
+           AT END MOVE 'S' TO WRK-EOF
+           NOT AT END ADD 1 TO WRK-QTDE-LIDOS
+       END-READ.
+   0130-IMPRIMIR-CABECALHO.
+       ADD 1 TO WRK-PAGINA
+       MOVE ZEROS TO WRK-LINHA-CONT
+       MOVE WRK-DATA-EXEC-ED TO WRK-CAB-DATA
+       MOVE WRK-PAGINA       TO WRK-CAB-PAGINA
+       WRITE RS8-REGISTRO FROM WRK-CABECALHO-1
+       WRITE RS8-REGISTRO FROM WRK-CABECALHO-2
+       WRITE RS8-REGISTRO FROM WRK-CABECALHO-3.
+   0200-PROCESSAR-LOTE.
+       IF WRK-LINHA-CONT = ZEROS
+          OR WRK-LINHA-CONT >= WRK-LINHAS-POR-PAGINA
+          PERFORM 0130-IMPRIMIR-CABECALHO
+       END-IF
+       PERFORM 0201-VALIDAR-NOTAS
+       IF WRK-NOTAS-OK
+          PERFORM 0205-CALCULAR-MEDIA-PONDERADA
+          MOVE WRK-MEDIA TO WRK-MEDIA-ED
+          PERFORM 0210-CLASSIFICAR
+          ADD 1 TO WRK-QTDE-GRAVADOS
+       ELSE
+          ADD 1 TO WRK-QTDE-ERRO
+          MOVE ZEROS TO WRK-MEDIA
+          MOVE WRK-MEDIA TO WRK-MEDIA-ED
+          MOVE 'INVALIDO' TO WRK-STATUS
+          DISPLAY 'NOTA INVALIDA PARA A MATRICULA...' TR8-MATRICULA
+       END-IF
+       PERFORM 0207-FORMATAR-MEDIA
+       PERFORM 0206-FORMATAR-MEDIA-FIXA
+       DISPLAY 'MATRICULA...' TR8-MATRICULA
+       DISPLAY 'NOME........' TR8-NOME
+       DISPLAY 'MEDIA....' WRK-MEDIA-ED
+       DISPLAY WRK-STATUS
+       MOVE TR8-MATRICULA TO RS8-MATRICULA
+       MOVE TR8-NOME      TO RS8-NOME
+       MOVE WRK-MEDIA-ED  TO RS8-MEDIA
+       MOVE WRK-STATUS    TO RS8-STATUS
+       WRITE RS8-REGISTRO
+       ADD 1 TO WRK-LINHA-CONT
+       MOVE TR8-MATRICULA TO STA8-MATRICULA
+       MOVE TR8-NOME      TO STA8-NOME
+       MOVE WRK-CSV-MEDIA TO STA8-MEDIA
+       MOVE WRK-STATUS    TO STA8-STATUS
+       WRITE STA8-REGISTRO
+       PERFORM 0215-GRAVAR-CSV
+       PERFORM 0150-LER-PROXIMO.
+   0201-VALIDAR-NOTAS.
+       SET WRK-NOTAS-OK TO TRUE
+       IF TR8-QTD-NOTAS > WRK-MAX-NOTAS
+          SET WRK-NOTAS-INVALIDAS TO TRUE
+       ELSE
+          PERFORM VARYING WRK-IDX FROM 1 BY 1
+                  UNTIL WRK-IDX > TR8-QTD-NOTAS
+             IF TR8-NOTA(WRK-IDX) NOT NUMERIC
+                OR TR8-NOTA(WRK-IDX) > WRK-NOTA-MAXIMA
+                SET WRK-NOTAS-INVALIDAS TO TRUE
+             END-IF
+          END-PERFORM
+       END-IF.
+   0205-CALCULAR-MEDIA-PONDERADA.
+       MOVE ZEROS TO WRK-SOMA-PONDERADA WRK-SOMA-PESOS
+       PERFORM VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > TR8-QTD-NOTAS
+          COMPUTE WRK-SOMA-PONDERADA =
+             WRK-SOMA-PONDERADA + (TR8-NOTA(WRK-IDX) * TR8-PESO(WRK-IDX))
+          ADD TR8-PESO(WRK-IDX) TO WRK-SOMA-PESOS
+       END-PERFORM
+       IF WRK-SOMA-PESOS = 0
+          MOVE ZEROS TO WRK-MEDIA
+       ELSE
+          COMPUTE WRK-MEDIA = WRK-SOMA-PONDERADA / WRK-SOMA-PESOS
+       END-IF.
+   0207-FORMATAR-MEDIA.
+       IF WRK-FMT-PONTO
+          INSPECT WRK-MEDIA-ED REPLACING ALL ',' BY '.'
+       END-IF.
+   0206-FORMATAR-MEDIA-FIXA.
+*>    STA8-MEDIA E CSV8-LINHA SAO FORMATOS DE INTERCAMBIO PARA
+*>    PROCESSOS DOWNSTREAM/AUTOMATIZADOS, ENTAO USAM SEMPRE PONTO
+*>    COMO SEPARADOR DECIMAL, INDEPENDENTE DE WRK-FORMATO-DECIMAL.
+       COMPUTE WRK-CSV-INTEIRO = WRK-MEDIA
+       COMPUTE WRK-CSV-DECIMAL = (WRK-MEDIA - WRK-CSV-INTEIRO) * 100
+       STRING WRK-CSV-INTEIRO DELIMITED BY SIZE
+              '.'            DELIMITED BY SIZE
+              WRK-CSV-DECIMAL DELIMITED BY SIZE
+              INTO WRK-CSV-MEDIA
+       END-STRING.
+   0215-GRAVAR-CSV.
+       MOVE SPACES TO CSV8-LINHA
+       STRING TR8-MATRICULA    DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              FUNCTION TRIM(TR8-NOME) DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              WRK-CSV-MEDIA    DELIMITED BY SIZE
+              ','              DELIMITED BY SIZE
+              FUNCTION TRIM(WRK-STATUS) DELIMITED BY SIZE
+              INTO CSV8-LINHA
+       END-STRING
+       WRITE CSV8-LINHA.
+   0210-CLASSIFICAR.
+       IF WRK-MEDIA >= WRK-CORTE-APROVACAO
+          MOVE 'APROVADO' TO WRK-STATUS
+          ADD 1 TO WRK-QTDE-APROVADO
+       ELSE
+          IF WRK-MEDIA > WRK-CORTE-RECUPERACAO
+             MOVE 'RECUPERACAO' TO WRK-STATUS
+             ADD 1 TO WRK-QTDE-RECUPERACAO
+          ELSE
+             MOVE 'REPROVADO' TO WRK-STATUS
+             ADD 1 TO WRK-QTDE-REPROVADO
+          END-IF
+       END-IF
+       ADD WRK-MEDIA TO WRK-SOMA-MEDIAS-TURMA.
+   0300-FINALIZAR.
+       DISPLAY '-----------CONFERENCIA DE REGISTROS-----------'
+       DISPLAY 'REGISTROS LIDOS.......' WRK-QTDE-LIDOS
+       DISPLAY 'REGISTROS CLASSIFICADOS' WRK-QTDE-GRAVADOS
+       DISPLAY 'REGISTROS COM ERRO....' WRK-QTDE-ERRO
+       IF WRK-QTDE-LIDOS = WRK-QTDE-GRAVADOS + WRK-QTDE-ERRO
+          DISPLAY 'RECONCILIACAO OK - TODOS OS REGISTROS FORAM PROCESSADOS'
+       ELSE
+          DISPLAY 'DIVERGENCIA NA QUANTIDADE DE REGISTROS PROCESSADOS'
+       END-IF
+       PERFORM 0320-IMPRIMIR-RESUMO-TURMA
+       PERFORM 0310-GRAVAR-AUDITORIA
+       CLOSE P008-ENTRADA P008-SAIDA P008-STATUS P008-CSV AUDIT-LOG.
+   0320-IMPRIMIR-RESUMO-TURMA.
+       IF WRK-QTDE-GRAVADOS = 0
+          MOVE ZEROS TO WRK-MEDIA-TURMA
+       ELSE
+          COMPUTE WRK-MEDIA-TURMA =
+             WRK-SOMA-MEDIAS-TURMA / WRK-QTDE-GRAVADOS
+       END-IF
+       MOVE WRK-MEDIA-TURMA TO WRK-MEDIA-TURMA-ED
+       IF WRK-FMT-PONTO
+          INSPECT WRK-MEDIA-TURMA-ED REPLACING ALL ',' BY '.'
+       END-IF
+       DISPLAY '-----------RESUMO DA TURMA-----------'
+       DISPLAY 'APROVADOS............' WRK-QTDE-APROVADO
+       DISPLAY 'RECUPERACAO..........' WRK-QTDE-RECUPERACAO
+       DISPLAY 'REPROVADOS...........' WRK-QTDE-REPROVADO
+       DISPLAY 'MEDIA DA TURMA.......' WRK-MEDIA-TURMA-ED
+       MOVE SPACES TO RS8-REGISTRO
+       WRITE RS8-REGISTRO
+       MOVE SPACES TO RS8-REGISTRO
+       STRING 'RESUMO - APROVADOS: ' DELIMITED BY SIZE
+              WRK-QTDE-APROVADO      DELIMITED BY SIZE
+              ' RECUPERACAO: '       DELIMITED BY SIZE
+              WRK-QTDE-RECUPERACAO   DELIMITED BY SIZE
+              ' REPROVADOS: '        DELIMITED BY SIZE
+              WRK-QTDE-REPROVADO     DELIMITED BY SIZE
+              ' MEDIA TURMA: '       DELIMITED BY SIZE
+              WRK-MEDIA-TURMA-ED     DELIMITED BY SIZE
+              INTO RS8-REGISTRO
+       END-STRING
+       WRITE RS8-REGISTRO.
+   0310-GRAVAR-AUDITORIA.
+       ACCEPT WRK-HORA-FIM FROM TIME
+       MOVE 'PROG008'            TO AUD-PROGRAMA
+       ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+       MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+       MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+       MOVE WRK-QTDE-LIDOS       TO AUD-QTDE-PROCESSADA
+       MOVE WRK-QTDE-ERRO        TO AUD-QTDE-ERRO
+       IF WRK-QTDE-ERRO = 0
+          MOVE '00' TO AUD-RETORNO
+       ELSE
+          MOVE '08' TO AUD-RETORNO
+       END-IF
+       WRITE AUDIT-REGISTRO.
+   0400-PROCESSAR-CHAMADA.
+       ACCEPT WRK-HORA-INICIO FROM TIME
+       PERFORM 0120-LER-PARAMETROS
+       IF LK08-N1 NOT NUMERIC OR LK08-N2 NOT NUMERIC
+          OR LK08-N1 > WRK-NOTA-MAXIMA OR LK08-N2 > WRK-NOTA-MAXIMA
+          SET LK08-NOTA-INVALIDA TO TRUE
+       ELSE
+          COMPUTE LK08-MEDIA = (LK08-N1 + LK08-N2) / 2
+          IF LK08-MEDIA >= WRK-CORTE-APROVACAO
+             MOVE 'APROVADO' TO LK08-STATUS
+          ELSE
+             IF LK08-MEDIA > WRK-CORTE-RECUPERACAO
+                MOVE 'RECUPERACAO' TO LK08-STATUS
+             ELSE
+                MOVE 'REPROVADO' TO LK08-STATUS
+             END-IF
+          END-IF
+          SET LK08-OK TO TRUE
+       END-IF
+       PERFORM 0410-GRAVAR-AUDITORIA-CHAMADA.
+   0410-GRAVAR-AUDITORIA-CHAMADA.
+       ACCEPT WRK-HORA-FIM FROM TIME
+       PERFORM 0125-ABRIR-AUDITORIA
+       MOVE 'PROG008'            TO AUD-PROGRAMA
+       ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+       MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+       MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+       MOVE 1                    TO AUD-QTDE-PROCESSADA
+       IF LK08-OK
+          MOVE ZEROS        TO AUD-QTDE-ERRO
+          MOVE '00'         TO AUD-RETORNO
+       ELSE
+          MOVE 1            TO AUD-QTDE-ERRO
+          MOVE LK08-RETORNO TO AUD-RETORNO
+       END-IF
+       WRITE AUDIT-REGISTRO
+       CLOSE AUDIT-LOG.
