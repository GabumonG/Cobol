@@ -1,21 +1,200 @@
-  IDENTIFICATION                  DIVISION.           
-  PROGRAM-ID. PROG012.                                
-  ENVIRONMENT                     DIVISION.           
-  DATA                            DIVISION.           
-  WORKING-STORAGE                 SECTION.            
-  77 WRK-DADOS           PIC 9(5) VALUE ZEROS.        
-  77 WRK-RESUL           PIC 9(6) VALUE ZEROS.        
-  PROCEDURE                       DIVISION.           
-  0001-PRINCIPAL.                                     
-      PERFORM 0100-INICIAR.                           
-       IF WRK-DADOS > 0                               
-          PERFORM 0200-PROCESSAR                      
-          PERFORM 0300-FINALIZAR.                     
-      STOP RUN.                                       
-  0100-INICIAR.                                       
-       ACCEPT WRK-DADOS.                              
-  0200-PROCESSAR.                                    
-       MULTIPLY WRK-DADOS BY 10 GIVING WRK-RESUL      
-       DISPLAY 'RESULTADO....' WRK-RESUL.              
+  IDENTIFICATION                  DIVISION.
+  PROGRAM-ID. PROG012.
+  ENVIRONMENT                     DIVISION.
+  INPUT-OUTPUT                    SECTION.
+  FILE-CONTROL.
+      SELECT P012-ENTRADA  ASSIGN TO "P012ENT"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT P012-SAIDA    ASSIGN TO "P012SAI"
+             ORGANIZATION IS LINE SEQUENTIAL.
+      SELECT P012-RESTART  ASSIGN TO "P012RST"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-FS-RESTART.
+      SELECT P012-PARM     ASSIGN TO "P012PAR"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-FS-PARM.
+      SELECT AUDIT-LOG     ASSIGN TO "AUDITLOG"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS  IS WRK-FS-AUDIT.
+  DATA                            DIVISION.
+  FILE                            SECTION.
+  FD  AUDIT-LOG.
+  COPY CPAUDIT.
+  FD  P012-PARM.
+  01  PARM-REGISTRO.
+      05  PARM-MULTIPLICADOR    PIC S9(3).
+  FD  P012-ENTRADA.
+  01  TR-REGISTRO.
+      05  TR-DADOS           PIC S9(5).
+  FD  P012-SAIDA.
+  01  RS-REGISTRO.
+      05  RS-DADOS           PIC S9(5).
+      05  RS-RESUL           PIC S9(6).
+  FD  P012-RESTART.
+  01  RST-REGISTRO.
+      05  RST-ULTIMA-SEQ     PIC 9(9).
+  WORKING-STORAGE                 SECTION.
+  77 WRK-DADOS           PIC S9(5) VALUE ZEROS.
+  77 WRK-RESUL           PIC S9(6) VALUE ZEROS.
+  77 WRK-EOF             PIC X(01) VALUE 'N'.
+      88 WRK-FIM-ARQUIVO     VALUE 'S'.
+  77 WRK-FS-RESTART      PIC X(02) VALUE SPACES.
+  77 WRK-ULTIMA-SEQ      PIC 9(9) VALUE ZEROS.
+  77 WRK-SEQ-ATUAL       PIC 9(9) VALUE ZEROS.
+  77 WRK-FS-PARM         PIC X(02) VALUE SPACES.
+  77 WRK-MULTIPLICADOR   PIC S9(3) VALUE 10.
+  77 WRK-QTDE-ESTOURO    PIC 9(5) VALUE ZEROS.
+  77 WRK-QTDE-PROCESSADA PIC 9(7) VALUE ZEROS.
+  77 WRK-FS-AUDIT        PIC X(02) VALUE SPACES.
+  77 WRK-HORA-INICIO     PIC 9(08) VALUE ZEROS.
+  77 WRK-HORA-FIM        PIC 9(08) VALUE ZEROS.
+  LINKAGE                         SECTION.
+  COPY LKPROG12.
+  PROCEDURE                       DIVISION USING LK-PROG012-PARM.
+  0001-PRINCIPAL.
+      IF LK12-CHAMADO = 'S'
+         PERFORM 0400-PROCESSAR-CHAMADA
+         GOBACK
+      END-IF.
+      PERFORM 0100-INICIAR.
+      PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO.
+      PERFORM 0300-FINALIZAR.
+      STOP RUN.
+  0100-INICIAR.
+      OPEN INPUT  P012-ENTRADA
+      MOVE 'N' TO WRK-EOF
+      ACCEPT WRK-HORA-INICIO FROM TIME
+      PERFORM 0105-LER-PARAMETROS.
+      PERFORM 0110-LER-RESTART.
+      PERFORM 0112-ABRIR-SAIDA.
+      PERFORM 0115-ABRIR-AUDITORIA.
+      PERFORM 0150-LER-PROXIMO.
+      PERFORM 0120-PULAR-JA-PROCESSADOS.
+  0112-ABRIR-SAIDA.
+*>    UM REINICIO A PARTIR DO CHECKPOINT (WRK-ULTIMA-SEQ > 0) PRECISA
+*>    ABRIR EM EXTEND - ABRIR EM OUTPUT AQUI APAGARIA AS LINHAS DE
+*>    SAIDA JA GRAVADAS NA EXECUCAO ANTERIOR PARA OS REGISTROS ANTES
+*>    DO ULTIMO CHECKPOINT.
+      IF WRK-ULTIMA-SEQ > 0
+         OPEN EXTEND P012-SAIDA
+      ELSE
+         OPEN OUTPUT P012-SAIDA
+      END-IF.
+  0115-ABRIR-AUDITORIA.
+      OPEN EXTEND AUDIT-LOG
+      IF WRK-FS-AUDIT = '35'
+         OPEN OUTPUT AUDIT-LOG
+         CLOSE AUDIT-LOG
+         OPEN EXTEND AUDIT-LOG
+      END-IF.
+  0105-LER-PARAMETROS.
+      OPEN INPUT P012-PARM
+      IF WRK-FS-PARM = '00'
+         READ P012-PARM
+             AT END CONTINUE
+             NOT AT END MOVE PARM-MULTIPLICADOR TO WRK-MULTIPLICADOR
+         END-READ
+         CLOSE P012-PARM
+      END-IF
+      DISPLAY 'MULTIPLICADOR.......' WRK-MULTIPLICADOR.
+  0110-LER-RESTART.
+      MOVE ZEROS TO WRK-ULTIMA-SEQ
+      OPEN INPUT P012-RESTART
+      IF WRK-FS-RESTART = '00'
+         READ P012-RESTART
+             AT END MOVE ZEROS TO WRK-ULTIMA-SEQ
+             NOT AT END MOVE RST-ULTIMA-SEQ TO WRK-ULTIMA-SEQ
+         END-READ
+         CLOSE P012-RESTART
+         IF WRK-ULTIMA-SEQ > 0
+            DISPLAY 'REINICIO A PARTIR DO REGISTRO NUMERO...'
+                    WRK-ULTIMA-SEQ
+         END-IF
+      END-IF.
+  0120-PULAR-JA-PROCESSADOS.
+      PERFORM UNTIL WRK-FIM-ARQUIVO
+                  OR WRK-SEQ-ATUAL > WRK-ULTIMA-SEQ
+         PERFORM 0150-LER-PROXIMO
+      END-PERFORM.
+  0150-LER-PROXIMO.
+      READ P012-ENTRADA
+          AT END MOVE 'S' TO WRK-EOF
+          NOT AT END ADD 1 TO WRK-SEQ-ATUAL
+      END-READ.
+  0200-PROCESSAR.
+      ADD 1 TO WRK-QTDE-PROCESSADA
+      MOVE TR-DADOS TO WRK-DADOS
+      MULTIPLY WRK-DADOS BY WRK-MULTIPLICADOR GIVING WRK-RESUL
+          ON SIZE ERROR
+             ADD 1 TO WRK-QTDE-ESTOURO
+             MOVE ZEROS TO WRK-RESUL
+             DISPLAY 'ESTOURO DE CAPACIDADE PARA O DADO...' WRK-DADOS
+      END-MULTIPLY
+      MOVE WRK-DADOS TO RS-DADOS
+      MOVE WRK-RESUL TO RS-RESUL
+      WRITE RS-REGISTRO
+      DISPLAY 'RESULTADO....' WRK-RESUL
+      PERFORM 0250-CHECKPOINT
+      PERFORM 0150-LER-PROXIMO.
+  0250-CHECKPOINT.
+*>    CHECKPOINTADO A CADA REGISTRO, NA MESMA GRANULARIDADE DO WRITE
+*>    EM P012-SAIDA ACIMA - SE O CHECKPOINT FOSSE MENOS FREQUENTE QUE
+*>    O WRITE, UM ABEND ENTRE CHECKPOINTS FARIA O REINICIO REPETIR
+*>    REGISTROS JA GRAVADOS EM P012-SAIDA (DUPLICATAS), DERROTANDO O
+*>    OBJETIVO DO REQ002 DE REINICIO SEM DUPLICACAO.
+      MOVE WRK-SEQ-ATUAL TO RST-ULTIMA-SEQ
+      OPEN OUTPUT P012-RESTART
+      WRITE RST-REGISTRO
+      CLOSE P012-RESTART.
   0300-FINALIZAR.
-       DISPLAY '------FINAL DO PROCESSAMENTO------'      
\ No newline at end of file
+*>    RUN TERMINOU NORMALMENTE (TODOS OS REGISTROS PROCESSADOS) -
+*>    O CHECKPOINT E' ESVAZIADO PARA QUE A PROXIMA EXECUCAO COMECE
+*>    DO INICIO, EM VEZ DE PULAR OS DADOS DO PROXIMO DIA ACHANDO
+*>    QUE JA FORAM PROCESSADOS.
+      OPEN OUTPUT P012-RESTART
+      CLOSE P012-RESTART
+      PERFORM 0310-GRAVAR-AUDITORIA
+      CLOSE P012-ENTRADA P012-SAIDA AUDIT-LOG
+      DISPLAY '------FINAL DO PROCESSAMENTO------'
+      DISPLAY 'REGISTROS COM ESTOURO...' WRK-QTDE-ESTOURO.
+  0310-GRAVAR-AUDITORIA.
+      ACCEPT WRK-HORA-FIM FROM TIME
+      MOVE 'PROG012'            TO AUD-PROGRAMA
+      ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+      MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+      MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+      MOVE WRK-QTDE-PROCESSADA  TO AUD-QTDE-PROCESSADA
+      MOVE WRK-QTDE-ESTOURO     TO AUD-QTDE-ERRO
+      IF WRK-QTDE-ESTOURO = 0
+         MOVE '00' TO AUD-RETORNO
+      ELSE
+         MOVE '24' TO AUD-RETORNO
+      END-IF
+      WRITE AUDIT-REGISTRO.
+  0400-PROCESSAR-CHAMADA.
+       ACCEPT WRK-HORA-INICIO FROM TIME
+       PERFORM 0105-LER-PARAMETROS
+       MULTIPLY LK12-DADOS BY WRK-MULTIPLICADOR GIVING LK12-RESULTADO
+           ON SIZE ERROR
+              SET LK12-ESTOURO TO TRUE
+       NOT ON SIZE ERROR
+           SET LK12-OK TO TRUE
+       END-MULTIPLY
+       PERFORM 0410-GRAVAR-AUDITORIA-CHAMADA.
+  0410-GRAVAR-AUDITORIA-CHAMADA.
+       ACCEPT WRK-HORA-FIM FROM TIME
+       PERFORM 0115-ABRIR-AUDITORIA
+       MOVE 'PROG012'            TO AUD-PROGRAMA
+       ACCEPT AUD-DATA-EXEC      FROM DATE YYYYMMDD
+       MOVE WRK-HORA-INICIO(1:6) TO AUD-HORA-INICIO
+       MOVE WRK-HORA-FIM(1:6)    TO AUD-HORA-FIM
+       MOVE 1                    TO AUD-QTDE-PROCESSADA
+       IF LK12-OK
+          MOVE ZEROS        TO AUD-QTDE-ERRO
+          MOVE '00'         TO AUD-RETORNO
+       ELSE
+          MOVE 1            TO AUD-QTDE-ERRO
+          MOVE LK12-RETORNO TO AUD-RETORNO
+       END-IF
+       WRITE AUDIT-REGISTRO
+       CLOSE AUDIT-LOG.
